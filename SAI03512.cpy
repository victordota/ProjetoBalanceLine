@@ -0,0 +1,14 @@
+      ******************************************************************
+      * NOME BOOK : SAI03512
+      * DESCRICAO : ARQUIVO DE SAIDA DE PAGAMENTOS PARCIAIS (VLR-PAGTO
+      *             MENOR QUE A PARCELA ESPERADA NO CADASTRO)
+      * TAMANHO   :  049 BYTES
+      ******************************************************************
+
+          01 ARQSAI05-REGISTRO.
+             03 ARQSAI05-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+             03 ARQSAI05-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+             03 ARQSAI05-DAT-PAGTO            PIC X(10) VALUE SPACES.
+             03 ARQSAI05-VLR-PAGO             PIC 9(09)V99 VALUE ZEROS.
+             03 ARQSAI05-VLR-ESPERADO         PIC 9(09)V99 VALUE ZEROS.
+             03 ARQSAI05-VLR-DIFERENCA        PIC 9(09)V99 VALUE ZEROS.
