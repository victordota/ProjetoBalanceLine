@@ -42,23 +42,62 @@
       *                                                                 
         FILE-CONTROL.                                                    
       *                                                                 
-            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01                 
-                       FILE STATUS      IS WRK-FS-ARQENT01.              
-            SELECT ARQENT02 ASSIGN      TO UT-S-ARQENT02                 
-                       FILE STATUS      IS WRK-FS-ARQENT02.              
-                                                                                
+            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                       ORGANIZATION     IS INDEXED
+                       ACCESS MODE      IS DYNAMIC
+                       RECORD KEY       IS ARQENT01-CHAVE
+                       FILE STATUS      IS WRK-FS-ARQENT01.
+            SELECT ARQENT02 ASSIGN      TO UT-S-ARQENT02
+                       FILE STATUS      IS WRK-FS-ARQENT02.
+
+            SELECT ARQPARM  ASSIGN      TO UT-S-ARQPARM
+                       FILE STATUS      IS WRK-FS-ARQPARM.
+
             SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01         
                        FILE STATUS      IS WRK-FS-ARQSAI01. 
             SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02         
                        FILE STATUS      IS WRK-FS-ARQSAI02.              
             SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03         
                        FILE STATUS      IS WRK-FS-ARQSAI03.
-            SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04         
-                       FILE STATUS      IS WRK-FS-ARQSAI04.                     
-             
-      *                                                                 
+            SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04
+                       FILE STATUS      IS WRK-FS-ARQSAI04.
+
+            SELECT ARQCTL01 ASSIGN      TO UT-S-ARQCTL01
+                       FILE STATUS      IS WRK-FS-ARQCTL01.
+
+            SELECT ARQEXC01 ASSIGN      TO UT-S-ARQEXC01
+                       FILE STATUS      IS WRK-FS-ARQEXC01.
+
+            SELECT ARQSAI05 ASSIGN      TO UT-S-ARQSAI05
+                       FILE STATUS      IS WRK-FS-ARQSAI05.
+
+            SELECT ARQSAI06 ASSIGN      TO UT-S-ARQSAI06
+                       FILE STATUS      IS WRK-FS-ARQSAI06.
+
+            SELECT ARQREJ01 ASSIGN      TO UT-S-ARQREJ01
+                       FILE STATUS      IS WRK-FS-ARQREJ01.
+
+            SELECT ARQLOG01 ASSIGN      TO UT-S-ARQLOG01
+                       FILE STATUS      IS WRK-FS-ARQLOG01.
+
+            SELECT ARQCKP01 ASSIGN      TO UT-S-ARQCKP01
+                       FILE STATUS      IS WRK-FS-ARQCKP01.
+
+            SELECT ARQNOT01 ASSIGN      TO UT-S-ARQNOT01
+                       FILE STATUS      IS WRK-FS-ARQNOT01.
+
+            SELECT ARQHIS01 ASSIGN      TO UT-S-ARQHIS01
+                       ORGANIZATION     IS INDEXED
+                       ACCESS MODE      IS DYNAMIC
+                       RECORD KEY       IS HIS01-CHAVE
+                       FILE STATUS      IS WRK-FS-ARQHIS01.
+
+            SELECT ARQHRE01 ASSIGN      TO UT-S-ARQHRE01
+                       FILE STATUS      IS WRK-FS-ARQHRE01.
+
+      *
       *================================================================*
-        DATA                            DIVISION.                        
+        DATA                            DIVISION.                      
       *================================================================ 
       *                                                                *
       *---------------------------------------------------------------- 
@@ -70,17 +109,21 @@
       *----------------------------------------------------------------*
       *                                                                 
                                                                          
-        FD  ARQENT01                                                     
-            RECORDING MODE IS F                                          
-            LABEL RECORD   IS STANDARD                                   
-            BLOCK CONTAINS  0 RECORDS.                                   
-        01 FD-ARQENT01             PIC X(56).
+        FD  ARQENT01
+            LABEL RECORD   IS STANDARD.
+            COPY ENT03112.
 
-        FD  ARQENT02                                                     
-            RECORDING MODE IS F                                          
-            LABEL RECORD   IS STANDARD                                   
-            BLOCK CONTAINS  0 RECORDS.                                   
-        01 FD-ARQENT02             PIC X(12).    
+        FD  ARQENT02
+            RECORDING MODE IS F
+            LABEL RECORD   IS STANDARD
+            BLOCK CONTAINS  0 RECORDS.
+        01 FD-ARQENT02             PIC X(19).
+
+        FD  ARQPARM
+            RECORDING MODE IS F
+            LABEL RECORD   IS STANDARD
+            BLOCK CONTAINS  0 RECORDS.
+        01 FD-ARQPARM               PIC X(18).
 
                                                                         
       *----------------------------------------------------------------* 
@@ -89,27 +132,85 @@
             RECORDING MODE IS F                                          
             LABEL RECORD IS STANDARD                                     
             BLOCK CONTAINS 0 RECORDS.                                    
-        01 FD-ARQSAI01             PIC X(16). 
-                                                                         
-        FD  ARQSAI02                                                     
-            RECORDING MODE IS F                                          
-            LABEL RECORD IS STANDARD                                     
-            BLOCK CONTAINS 0 RECORDS.                                    
-        01 FD-ARQSAI02             PIC X(16).
+        01 FD-ARQSAI01             PIC X(68).
+
+        FD  ARQSAI02
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQSAI02             PIC X(68).
                                                                          
         FD  ARQSAI03                                                     
             RECORDING MODE IS F                                          
             LABEL RECORD IS STANDARD                                     
             BLOCK CONTAINS 0 RECORDS.                                    
-        01 FD-ARQSAI03             PIC X(6).
+        01 FD-ARQSAI03             PIC X(46).
                                                                          
-        FD  ARQSAI04                                                     
-            RECORDING MODE IS F                                          
-            LABEL RECORD IS STANDARD                                     
-            BLOCK CONTAINS 0 RECORDS.                                    
-        01 FD-ARQSAI04             PIC X(6).                                    
- 
-      * DEFINIR DEMAIS ARQUIVOS                       
+        FD  ARQSAI04
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQSAI04             PIC X(46).
+
+        FD  ARQCTL01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQCTL01             PIC X(34).
+
+        FD  ARQEXC01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQEXC01             PIC X(26).
+
+        FD  ARQSAI05
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQSAI05             PIC X(49).
+
+        FD  ARQSAI06
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQSAI06             PIC X(25).
+
+        FD  ARQREJ01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQREJ01             PIC X(46).
+
+        FD  ARQLOG01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQLOG01             PIC X(22).
+
+        FD  ARQCKP01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQCKP01             PIC X(148).
+
+        FD  ARQNOT01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQNOT01             PIC X(86).
+
+        FD  ARQHIS01
+            LABEL RECORD   IS STANDARD.
+            COPY HIS03112.
+
+        FD  ARQHRE01
+            RECORDING MODE IS F
+            LABEL RECORD IS STANDARD
+            BLOCK CONTAINS 0 RECORDS.
+        01 FD-ARQHRE01             PIC X(18).
+
+      * DEFINIR DEMAIS ARQUIVOS
                                                                         
       *                                                                 
       *----------------------------------------------------------------*
@@ -128,30 +229,111 @@
         77 ACU-GRAVA-ARQSAI01      PIC  9(005)         VALUE ZEROS. 
         77 ACU-GRAVA-ARQSAI02      PIC  9(005)         VALUE ZEROS.  
         77 ACU-GRAVA-ARQSAI03      PIC  9(005)         VALUE ZEROS.
-        77 ACU-GRAVA-ARQSAI04      PIC  9(005)         VALUE ZEROS. 
-                                                                                
+        77 ACU-GRAVA-ARQSAI04      PIC  9(005)         VALUE ZEROS.
+
+        77 ACU-HASH-ARQSAI01       PIC  9(011)         VALUE ZEROS.
+        77 ACU-HASH-ARQSAI02       PIC  9(011)         VALUE ZEROS.
+        77 ACU-HASH-ARQSAI03       PIC  9(011)         VALUE ZEROS.
+        77 ACU-HASH-ARQSAI04       PIC  9(011)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQEXC01      PIC  9(005)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQSAI05      PIC  9(005)         VALUE ZEROS.
+        77 ACU-HASH-ARQSAI05       PIC  9(011)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQSAI06      PIC  9(005)         VALUE ZEROS.
+        77 ACU-HASH-ARQSAI06       PIC  9(011)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQREJ01      PIC  9(005)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQLOG01      PIC  9(005)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQNOT01      PIC  9(005)         VALUE ZEROS.
+        77 ACU-HASH-ARQNOT01       PIC  9(011)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQHRE01      PIC  9(005)         VALUE ZEROS.
+
+      * CHECKPOINT/RESTART - GRAVA UM CHECKPOINT A CADA N CONTAS DE
+      * CADASTRO PROCESSADAS (VIDE 3000-PROCESSAR). EM RESTART, OS
+      * REGISTROS DE ARQENT01/ARQENT02 ATE A CHAVE DO CHECKPOINT SAO
+      * LIDOS E DESCARTADOS (VIDE 3800/3850) E OS ACUMULADORES SAO
+      * RESTAURADOS DO ULTIMO CHECKPOINT GRAVADO.
+        77 WRK-CKP01-INTERVALO      PIC  9(005)         VALUE 100.
+        77 WRK-CKP01-CONTADOR       PIC  9(005)         VALUE ZEROS.
+        77 WRK-IND-EM-RESTART       PIC  X(001)         VALUE 'N'.
+           88 WRK-EM-RESTART        VALUE 'S'.
+        77 WRK-IND-FAST-FORWARD     PIC  X(001)         VALUE 'N'.
+           88 WRK-EM-FAST-FORWARD   VALUE 'S'.
+        01 WRK-CHAVE-RESTART.
+           03 WRK-RESTART-AGEN      PIC  9(003)         VALUE ZEROS.
+           03 WRK-RESTART-CONT      PIC  9(003)         VALUE ZEROS.
+        01 WRK-CKP01-ULT-CHAVE.
+           03 WRK-CKP01-ULT-AGEN    PIC  9(003)         VALUE ZEROS.
+           03 WRK-CKP01-ULT-CONT    PIC  9(003)         VALUE ZEROS.
+
+      * TRILHA DE AUDITORIA - DATA/HORA DE EXECUCAO DO JOB (MESMA PARA
+      * TODOS OS REGISTROS DO LOG DESTA RODADA)
+        01 WRK-RUN-TIMESTAMP.
+           05 WRK-RUN-DATA         PIC  9(008)         VALUE ZEROS.
+           05 WRK-RUN-HORA         PIC  9(006)         VALUE ZEROS.
+           05 FILLER               PIC  X(007)         VALUE SPACES.
+
+        01 WRK-LOG-CHAVE.
+           03 WRK-LOG-COD-AGENCIA  PIC  9(003)         VALUE ZEROS.
+           03 WRK-LOG-NUM-CONTA    PIC  9(003)         VALUE ZEROS.
+        77 WRK-LOG-IND-CLASSIF     PIC  X(002)         VALUE SPACES.
+        77 WRK-NOT-NOM-CLIENTE     PIC  X(040)         VALUE SPACES.
+
+        77 WRK-HDR-QTDE-ARQENT02   PIC  9(007)         VALUE ZEROS.
+        77 WRK-HDR-DAT-LOTE-ARQENT02 PIC X(010)         VALUE SPACES.
+        77 WRK-TRL-QTDE-ARQENT02   PIC  9(007)         VALUE ZEROS.
+        77 WRK-IND-TRL-ARQENT02    PIC  X(001)         VALUE 'N'.
+           88 WRK-TRL-ARQENT02-OK  VALUE 'S'.
+
+        77 WRK-IND-PRIMEIRO-MOV    PIC  X(001)         VALUE 'S'.
+           88 WRK-PRIMEIRO-MOV     VALUE 'S'.
+        01 WRK-CHAVE-MOV-ANT.
+           03 WRK-MOV-AGEN-ANT     PIC  9(003)         VALUE ZEROS.
+           03 WRK-MOV-CONT-ANT     PIC  9(003)         VALUE ZEROS.
+        01 WRK-MOV-ANT-REGISTRO.
+           03 WRK-MOV-ANT-COD-AGENCIA PIC S9(03)       VALUE +0.
+           03 WRK-MOV-ANT-NUM-CONTA   PIC S9(03)       VALUE +0.
+           03 WRK-MOV-ANT-DAT-PAGTO   PIC  9(08)       VALUE 0.
+           03 WRK-MOV-ANT-VLR-PAGTO   PIC S9(09)V99    VALUE 0.
+        77 WRK-IND-REPETE-LEITURA-MOV PIC X(001)       VALUE 'N'.
+           88 WRK-REPETE-LEITURA-MOV VALUE 'S'.
+
         77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.             
            88 WRK-CN-ARQENT01      VALUE 'ARQENT01'.    
            88 WRK-CN-ARQENT02      VALUE 'ARQENT02'.                            
            88 WRK-CN-ARQSAI01      VALUE 'ARQSAI01'.                     
            88 WRK-CN-ARQSAI02      VALUE 'ARQSAI02'.                     
            88 WRK-CN-ARQSAI03      VALUE 'ARQSAI03'.
-           88 WRK-CN-ARQSAI04      VALUE 'ARQSAI04'.                     
+           88 WRK-CN-ARQSAI04      VALUE 'ARQSAI04'.
+           88 WRK-CN-ARQPARM       VALUE 'ARQPARM '.
+           88 WRK-CN-ARQCTL01      VALUE 'ARQCTL01'.
+           88 WRK-CN-ARQEXC01      VALUE 'ARQEXC01'.
+           88 WRK-CN-ARQSAI05      VALUE 'ARQSAI05'.
+           88 WRK-CN-ARQSAI06      VALUE 'ARQSAI06'.
+           88 WRK-CN-ARQREJ01      VALUE 'ARQREJ01'.
+           88 WRK-CN-ARQLOG01      VALUE 'ARQLOG01'.
+           88 WRK-CN-ARQCKP01      VALUE 'ARQCKP01'.
+           88 WRK-CN-ARQNOT01      VALUE 'ARQNOT01'.
+           88 WRK-CN-ARQHIS01      VALUE 'ARQHIS01'.
+           88 WRK-CN-ARQHRE01      VALUE 'ARQHRE01'.
 
-        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.             
+        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
            88 WRK-CN-OPEN          VALUE 'OPEN '.                        
            88 WRK-CN-CLOSE         VALUE 'CLOSE'.                        
            88 WRK-CN-READ          VALUE 'READ '.                        
-           88 WRK-CN-WRITE         VALUE 'WRITE'.                        
-      * 
-        01 WRK-CHAVE-CAD.                                                       
+           88 WRK-CN-WRITE         VALUE 'WRITE'.
+           88 WRK-CN-REWRITE       VALUE 'REWRI'.
+      *
+        01 WRK-CHAVE-CAD.
            03 WRK-CAD-AGEN         PIC  9(003)  VALUE ZEROS.
            03 WRK-CAD-CONT         PIC  9(003)  VALUE ZEROS.
 
-        01 WRK-CHAVE-MOV.                                                       
+        01 WRK-CHAVE-MOV.
            03 WRK-MOV-AGEN         PIC  9(003)  VALUE ZEROS.
            03 WRK-MOV-CONT         PIC  9(003)  VALUE ZEROS.
-   
+
+        77 WRK-IND-MOV-ESTORNO     PIC  X(001)  VALUE 'N'.
+           88 WRK-MOV-E-ESTORNO    VALUE 'S'.
+           88 WRK-MOV-E-NORMAL     VALUE 'N'.
+
 
         01 FILLER                  PIC  X(050) VALUE                     
               'AREA PARA TRATAMENTO DE FILE-STATUS'.                     
@@ -171,15 +353,82 @@
               88 WRK-FS-SAI02-OK   VALUE '00'.                           
            05 WRK-FS-ARQSAI03      PIC  X(002) VALUE SPACES.             
               88 WRK-FS-SAI03-OK   VALUE '00'.
-           05 WRK-FS-ARQSAI04      PIC  X(002) VALUE SPACES.             
-              88 WRK-FS-SAI04-OK   VALUE '00'.       
-                       
-           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.             
+           05 WRK-FS-ARQSAI04      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI04-OK   VALUE '00'.
+
+           05 WRK-FS-ARQPARM       PIC  X(002) VALUE SPACES.
+              88 WRK-FS-PARM-OK    VALUE '00'.
+              88 WRK-FS-PARM-FIM   VALUE '10'.
+
+           05 WRK-FS-ARQCTL01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-CTL01-OK   VALUE '00'.
+
+           05 WRK-FS-ARQEXC01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-EXC01-OK   VALUE '00'.
+
+           05 WRK-FS-ARQSAI05      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI05-OK   VALUE '00'.
+
+           05 WRK-FS-ARQSAI06      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI06-OK   VALUE '00'.
+
+           05 WRK-FS-ARQREJ01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-REJ01-OK   VALUE '00'.
+
+           05 WRK-FS-ARQLOG01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-LOG01-OK   VALUE '00'.
+
+           05 WRK-FS-ARQCKP01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-CKP01-OK   VALUE '00'.
+              88 WRK-FS-CKP01-FIM  VALUE '10'.
+
+           05 WRK-FS-ARQNOT01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-NOT01-OK   VALUE '00'.
+
+           05 WRK-FS-ARQHIS01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-HIS01-OK           VALUE '00'.
+              88 WRK-FS-HIS01-NAO-ENCONTRADO VALUE '23'.
+              88 WRK-FS-HIS01-NAO-EXISTE   VALUE '35'.
+
+           05 WRK-FS-ARQHRE01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-HRE01-OK   VALUE '00'.
+
+           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+
+      * ULTIMA CLASSIFICACAO CONHECIDA DO CLIENTE NO RUN ANTERIOR, LIDA
+      * DE HIS03112 ANTES DE SER SOBRESCRITA - VIDE 3907-GRAVA-
+      * HISTORICO/3908-GRAVA-RECLASSIFICACAO.
+        77 WRK-HIS-CLASSIF-ANTERIOR PIC X(002)       VALUE SPACES.
 
       *  
-        77 WRK-CALE2000            PIC  X(008)       VALUE 'CALE2000'.       
+        77 WRK-CALE2000            PIC  X(008)       VALUE 'CALE2000'.
       *----------------------------------------------------------------*
- 
+        77 WRK-QTDE-DIAS-CARENCIA  PIC  9(003)       VALUE 030.
+
+      * CARENCIA EFETIVAMENTE USADA NA COMPARACAO DE 3950-CALCULA-QTDE-
+      * DIAS - IGUAL A WRK-QTDE-DIAS-CARENCIA, OU A CARENCIA PROPRIA DO
+      * PRODUTO DO CLIENTE QUANDO ACHADA EM TAB03112 (VIDE
+      * 3955-OBTEM-CARENCIA-PRODUTO).
+        77 WRK-QTDE-DIAS-CARENCIA-PRODUTO PIC 9(003)  VALUE ZEROS.
+        77 WRK-IND-SUB-PRODUTO     PIC  9(002)       VALUE ZEROS.
+        77 WRK-IND-PRODUTO-ACHADO  PIC  X(001)       VALUE 'N'.
+           88 WRK-PRODUTO-ACHADO   VALUE 'S'.
+
+      * DATA DE PROCESSAMENTO DO RUN - VIDE 1100-LER-PARAMETROS. QUANDO
+      * O CARTAO DE PARAMETROS NAO INFORMA PARM01-DAT-PROCESSAMENTO,
+      * ASSUME A DATA CORRENTE DO SISTEMA (COMPORTAMENTO ORIGINAL).
+        77 WRK-DAT-PROCESSAMENTO   PIC  9(008)       VALUE ZEROS.
+
+      * PERCENTUAL DE MULTA/JUROS POR DIA DE ATRASO - VIDE
+      * PARM01-PCT-MULTA-ATRASO-DIA E 3200-MONTA-SAIDA2.
+        77 WRK-PCT-MULTA-ATRASO-DIA PIC 9(01)V9(04)   VALUE ZEROS.
+
+      * TIPO DE CONTAGEM DE DIAS DEFAULT, USADO EM 3950-CALCULA-QTDE-
+      * DIAS QUANDO O CADASTRO NAO INFORMA ARQENT01-IND-TIPO-CONTAGEM.
+        77 WRK-IND-TIPO-CONTAGEM-DFT PIC X(01)        VALUE 'C'.
+           88 WRK-DFT-DIAS-CORRIDOS  VALUE 'C'.
+           88 WRK-DFT-DIAS-UTEIS     VALUE 'U'.
+
         01 FILLER                   PIC  X(050)         VALUE
            '* AREA DE COMUNICACAO COM CALE2000 *'.
       *----------------------------------------------------------------*
@@ -191,12 +440,22 @@
       *                                                                 
       **** AREA ARQUIVO DE ENTRADA E SAIDA                              
                                                                          
-            COPY ENT03112.   
             COPY ENT03212.
             COPY SAI03112.
             COPY SAI03212.
+            COPY PAR03112.
+            COPY CTL03112.
+            COPY EXC03112.
+            COPY SAI03512.
+            COPY SAI03612.
+            COPY TAB03112.
+            COPY HRE03112.
+            COPY REJ03112.
+            COPY LOG03112.
+            COPY CKP03112.
+            COPY NOT03112.
       *      COPY 'I#CALE01'.
-            COPY CALEWAAA.   
+            COPY CALEWAAA.
                                       
       *----------------------------------------------------------------*
         01 FILLER                  PIC  X(050) VALUE                     
@@ -235,83 +494,368 @@
             SET WRK-CN-OPEN             TO TRUE                          
             OPEN INPUT ARQENT01                                          
       *                                                                 
-            IF NOT WRK-FS-ENT01-OK                                           
-               MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF  
+            IF NOT WRK-FS-ENT01-OK
+               MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
 
             OPEN INPUT ARQENT02
-            SET WRK-CN-ARQENT02         TO TRUE                          
-    
-      *                                                                 
-            IF NOT WRK-FS-ENT02-OK                                           
-               MOVE WRK-FS-ARQENT02     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF                                                       
-                                                     
-                                                                         
-            OPEN OUTPUT ARQSAI01
-            SET WRK-CN-ARQSAI01         TO TRUE                                 
-      *                                                                 
-            IF NOT WRK-FS-SAI01-OK                                       
-               MOVE WRK-FS-ARQSAI01     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF                                                       
+            SET WRK-CN-ARQENT02         TO TRUE
 
-            OPEN OUTPUT ARQSAI02
-            SET WRK-CN-ARQSAI02         TO TRUE                                 
-      *                                                                 
-            IF NOT WRK-FS-SAI02-OK                                       
-               MOVE WRK-FS-ARQSAI02     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF                                                       
-                        
-            OPEN OUTPUT ARQSAI03
-            SET WRK-CN-ARQSAI03         TO TRUE                                 
-      *                                                                 
-            IF NOT WRK-FS-SAI03-OK                                       
-               MOVE WRK-FS-ARQSAI03     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
+      *
+            IF NOT WRK-FS-ENT02-OK
+               MOVE WRK-FS-ARQENT02     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
             END-IF
-           
-           OPEN OUTPUT ARQSAI04
-            SET WRK-CN-ARQSAI04         TO TRUE                                 
-      *                                                                 
-            IF NOT WRK-FS-SAI04-OK                                       
-               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
+
+            PERFORM 1250-LER-HEADER-ARQENT02
+
+            PERFORM 1100-LER-PARAMETROS
+
+            IF WRK-EM-RESTART
+               PERFORM 1150-LER-CHECKPOINT
             END-IF
-                 
-                                                      
-            PERFORM 3800-LER-CADASTRO                                    
-                                                                         
-            IF WRK-FS-ENT01-FIM                                          
+
+            SET WRK-CN-ARQSAI01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI01
+            ELSE
+               OPEN OUTPUT ARQSAI01
+            END-IF
+      *
+            IF NOT WRK-FS-SAI01-OK
+               MOVE WRK-FS-ARQSAI01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI02         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI02
+            ELSE
+               OPEN OUTPUT ARQSAI02
+            END-IF
+      *
+            IF NOT WRK-FS-SAI02-OK
+               MOVE WRK-FS-ARQSAI02     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI03         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI03
+            ELSE
+               OPEN OUTPUT ARQSAI03
+            END-IF
+      *
+            IF NOT WRK-FS-SAI03-OK
+               MOVE WRK-FS-ARQSAI03     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI04         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI04
+            ELSE
+               OPEN OUTPUT ARQSAI04
+            END-IF
+      *
+            IF NOT WRK-FS-SAI04-OK
+               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQEXC01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQEXC01
+            ELSE
+               OPEN OUTPUT ARQEXC01
+            END-IF
+      *
+            IF NOT WRK-FS-EXC01-OK
+               MOVE WRK-FS-ARQEXC01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI05         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI05
+            ELSE
+               OPEN OUTPUT ARQSAI05
+            END-IF
+      *
+            IF NOT WRK-FS-SAI05-OK
+               MOVE WRK-FS-ARQSAI05     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI06         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQSAI06
+            ELSE
+               OPEN OUTPUT ARQSAI06
+            END-IF
+      *
+            IF NOT WRK-FS-SAI06-OK
+               MOVE WRK-FS-ARQSAI06     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQREJ01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQREJ01
+            ELSE
+               OPEN OUTPUT ARQREJ01
+            END-IF
+      *
+            IF NOT WRK-FS-REJ01-OK
+               MOVE WRK-FS-ARQREJ01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQLOG01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQLOG01
+            ELSE
+               OPEN OUTPUT ARQLOG01
+            END-IF
+      *
+            IF NOT WRK-FS-LOG01-OK
+               MOVE WRK-FS-ARQLOG01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQNOT01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQNOT01
+            ELSE
+               OPEN OUTPUT ARQNOT01
+            END-IF
+      *
+            IF NOT WRK-FS-NOT01-OK
+               MOVE WRK-FS-ARQNOT01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQHIS01         TO TRUE
+            OPEN I-O ARQHIS01
+            IF WRK-FS-HIS01-NAO-EXISTE
+               OPEN OUTPUT ARQHIS01
+               IF WRK-FS-HIS01-OK
+                  SET WRK-CN-CLOSE      TO TRUE
+                  CLOSE ARQHIS01
+                  SET WRK-CN-OPEN       TO TRUE
+                  OPEN I-O ARQHIS01
+               END-IF
+            END-IF
+      *
+            IF NOT WRK-FS-HIS01-OK
+               MOVE WRK-FS-ARQHIS01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQHRE01         TO TRUE
+            IF WRK-EM-RESTART
+               OPEN EXTEND ARQHRE01
+            ELSE
+               OPEN OUTPUT ARQHRE01
+            END-IF
+      *
+            IF NOT WRK-FS-HRE01-OK
+               MOVE WRK-FS-ARQHRE01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WRK-RUN-TIMESTAMP
+
+            IF WRK-EM-RESTART
+               SET WRK-EM-FAST-FORWARD TO TRUE
+            END-IF
+
+            PERFORM 3800-LER-CADASTRO
+
+            IF WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 01 VAZIO         *'
-              DISPLAY '* PROGRAMA ' WRK-PROGRAMA                        
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
                                           ' CANCELADO                 *'
               DISPLAY '************************************************'
-              PERFORM 9900-FIM-PROGRAMA                                 
-            END-IF                                                       
-                     
-            PERFORM 3850-LER-MOVIMENTO                                    
-                                                                         
-            IF WRK-FS-ENT02-FIM                                          
+              PERFORM 9900-FIM-PROGRAMA
+            END-IF
+
+            PERFORM 3850-LER-MOVIMENTO
+
+            IF WRK-FS-ENT02-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 02 VAZIO         *'
-              DISPLAY '* PROGRAMA ' WRK-PROGRAMA                        
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
                                           ' CANCELADO                 *'
               DISPLAY '************************************************'
-              PERFORM 9900-FIM-PROGRAMA                                 
-            END-IF                                                              
-                                                             
-            .                                                                   
+              PERFORM 9900-FIM-PROGRAMA
+            END-IF
+
+            IF WRK-EM-RESTART
+               PERFORM 3800-LER-CADASTRO
+                   UNTIL WRK-CHAVE-CAD GREATER WRK-CHAVE-RESTART
+                      OR WRK-FS-ENT01-FIM
+
+               PERFORM 3850-LER-MOVIMENTO
+                   UNTIL WRK-CHAVE-MOV GREATER WRK-CHAVE-RESTART
+                      OR WRK-FS-ENT02-FIM
+
+               MOVE 'N'             TO WRK-IND-FAST-FORWARD
+            END-IF
+
+            .
       *                                                                 
       *----------------------------------------------------------------*
-        1000-99-FIM.                                                     
-            EXIT.                                                        
+        1000-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
-                                                                         
+
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO CARTAO/ARQUIVO DE PARAMETROS            *
+      *    (SE NAO EXISTIR OU VIER VAZIO, ASSUME-SE O DEFAULT DO BOOK)  *
+      *----------------------------------------------------------------*
+        1100-LER-PARAMETROS              SECTION.
+      *----------------------------------------------------------------*
+      *
+            OPEN INPUT ARQPARM
+            SET WRK-CN-ARQPARM          TO TRUE
+
+            IF WRK-FS-PARM-OK
+               SET WRK-CN-READ          TO TRUE
+               READ ARQPARM             INTO PARM01-REGISTRO
+
+               IF WRK-FS-PARM-OK
+                  MOVE PARM01-QTDE-DIAS-CARENCIA
+                                         TO WRK-QTDE-DIAS-CARENCIA
+                  IF PARM01-EXECUTA-RESTART
+                     SET WRK-EM-RESTART  TO TRUE
+                  END-IF
+                  MOVE PARM01-DAT-PROCESSAMENTO
+                                         TO WRK-DAT-PROCESSAMENTO
+                  MOVE PARM01-PCT-MULTA-ATRASO-DIA
+                                         TO WRK-PCT-MULTA-ATRASO-DIA
+                  MOVE PARM01-IND-TIPO-CONTAGEM-DFT
+                                         TO WRK-IND-TIPO-CONTAGEM-DFT
+               END-IF
+
+               SET WRK-CN-CLOSE         TO TRUE
+               CLOSE ARQPARM
+            END-IF
+
+            IF WRK-DAT-PROCESSAMENTO EQUAL ZEROS
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DAT-PROCESSAMENTO
+            END-IF
+            .
+      *----------------------------------------------------------------*
+        1100-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CHECKPOINT/RESTART - LE O ULTIMO CHECKPOINT GRAVADO NA       *
+      *    RODADA ANTERIOR (CKP03112) E RESTAURA A CHAVE AGENCIA+CONTA  *
+      *    E OS ACUMULADORES DAQUELE PONTO. SO EXECUTADA QUANDO         *
+      *    PARM01-IND-RESTART = 'S'.                                   *
+      *----------------------------------------------------------------*
+        1150-LER-CHECKPOINT              SECTION.
+      *----------------------------------------------------------------*
+
+            SET WRK-CN-OPEN             TO TRUE
+            SET WRK-CN-ARQCKP01         TO TRUE
+            OPEN INPUT ARQCKP01
+
+            IF NOT WRK-FS-CKP01-OK
+               MOVE WRK-FS-ARQCKP01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-READ             TO TRUE
+            READ ARQCKP01               INTO CKP01-REGISTRO
+
+            IF WRK-FS-CKP01-FIM
+              DISPLAY '************************************************'
+              DISPLAY '*   RESTART PEDIDO SEM CHECKPOINT DISPONIVEL   *'
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                          ' CANCELADO                 *'
+              DISPLAY '************************************************'
+              PERFORM 9900-FIM-PROGRAMA
+            END-IF
+
+            IF NOT WRK-FS-CKP01-OK AND NOT WRK-FS-CKP01-FIM
+               MOVE WRK-FS-ARQCKP01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            MOVE CKP01-COD-AGENCIA      TO WRK-RESTART-AGEN
+            MOVE CKP01-NUM-CONTA        TO WRK-RESTART-CONT
+
+            MOVE CKP01-ACU-LIDOS-ARQENT01 TO ACU-LIDOS-ARQENT01
+            MOVE CKP01-ACU-LIDOS-ARQENT02 TO ACU-LIDOS-ARQENT02
+            MOVE CKP01-ACU-GRAVA-ARQSAI01 TO ACU-GRAVA-ARQSAI01
+            MOVE CKP01-ACU-HASH-ARQSAI01  TO ACU-HASH-ARQSAI01
+            MOVE CKP01-ACU-GRAVA-ARQSAI02 TO ACU-GRAVA-ARQSAI02
+            MOVE CKP01-ACU-HASH-ARQSAI02  TO ACU-HASH-ARQSAI02
+            MOVE CKP01-ACU-GRAVA-ARQSAI03 TO ACU-GRAVA-ARQSAI03
+            MOVE CKP01-ACU-HASH-ARQSAI03  TO ACU-HASH-ARQSAI03
+            MOVE CKP01-ACU-GRAVA-ARQSAI04 TO ACU-GRAVA-ARQSAI04
+            MOVE CKP01-ACU-HASH-ARQSAI04  TO ACU-HASH-ARQSAI04
+            MOVE CKP01-ACU-GRAVA-ARQEXC01 TO ACU-GRAVA-ARQEXC01
+            MOVE CKP01-ACU-GRAVA-ARQSAI05 TO ACU-GRAVA-ARQSAI05
+            MOVE CKP01-ACU-HASH-ARQSAI05  TO ACU-HASH-ARQSAI05
+            MOVE CKP01-ACU-GRAVA-ARQSAI06 TO ACU-GRAVA-ARQSAI06
+            MOVE CKP01-ACU-HASH-ARQSAI06  TO ACU-HASH-ARQSAI06
+            MOVE CKP01-ACU-GRAVA-ARQREJ01 TO ACU-GRAVA-ARQREJ01
+            MOVE CKP01-ACU-GRAVA-ARQLOG01 TO ACU-GRAVA-ARQLOG01
+            MOVE CKP01-ACU-GRAVA-ARQNOT01 TO ACU-GRAVA-ARQNOT01
+            MOVE CKP01-ACU-HASH-ARQNOT01  TO ACU-HASH-ARQNOT01
+            MOVE CKP01-ACU-GRAVA-ARQHRE01 TO ACU-GRAVA-ARQHRE01
+
+            SET WRK-CN-CLOSE            TO TRUE
+            CLOSE ARQCKP01
+            .
+      *----------------------------------------------------------------*
+        1150-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LE O HEADER DE CONTROLE DO ARQENT02 (1o REGISTRO DO         *
+      *    ARQUIVO). SE VAZIO, NADA A FAZER (TRATADO EM 1000-INICIAL-  *
+      *    IZAR). SE VIER SEM HEADER, O ARQUIVO ESTA FORA DO PADRAO.   *
+      *----------------------------------------------------------------*
+        1250-LER-HEADER-ARQENT02         SECTION.
+      *----------------------------------------------------------------*
+
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQENT02         TO TRUE
+
+            READ ARQENT02               INTO ARQENT02-REGISTRO
+
+            EVALUATE WRK-FS-ARQENT02
+                WHEN '00'
+                     IF ARQENT02-REG-HEADER
+                        MOVE ARQENT02-CTL-QTDE-REGISTROS
+                                         TO WRK-HDR-QTDE-ARQENT02
+                        MOVE ARQENT02-CTL-DAT-LOTE
+                                         TO WRK-HDR-DAT-LOTE-ARQENT02
+                     ELSE
+                        SET WRK-CN-ARQENT02 TO TRUE
+                        PERFORM 9110-ERRO-SEM-HEADER
+                     END-IF
+                WHEN '10'
+                     CONTINUE
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+            .
+      *----------------------------------------------------------------*
+        1250-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    BALANCE LINE
       *----------------------------------------------------------------*
@@ -321,30 +865,61 @@
             
             EVALUATE TRUE
 
-      * TRATA IGUAIS (REGULARIZADOS)
+      * TRATA IGUAIS (REGULARIZADOS OU ESTORNO) - CONSOME TODOS OS
+      * MOVIMENTOS CONSECUTIVOS DA MESMA CONTA ANTES DE AVANCAR O
+      * CADASTRO, PARA SUPORTAR MAIS DE UM PAGAMENTO POR CONTA
                 WHEN  WRK-CHAVE-CAD EQUAL WRK-CHAVE-MOV
-                      PERFORM 3950-CALCULA-QTDE-DIAS  
+                      PERFORM 3005-PROCESSA-MOVIMENTOS-CONTA
+                          UNTIL WRK-CHAVE-MOV NOT EQUAL WRK-CHAVE-CAD
+                             OR WRK-FS-ENT02-FIM
+                      MOVE WRK-CHAVE-CAD     TO WRK-CKP01-ULT-CHAVE
+                      PERFORM 3970-VERIFICA-CHECKPOINT
                       PERFORM 3800-LER-CADASTRO
-                      PERFORM 3850-LER-MOVIMENTO                
 
       * TRATA CADASTRO MENOR (PAGAMENTO NAO REALIZADO)
                 WHEN  WRK-CHAVE-CAD LESS WRK-CHAVE-MOV
                       PERFORM 3300-MONTA-SAIDA3
                       PERFORM 3930-GRAVA-SAIDA3
+                      MOVE WRK-CHAVE-CAD     TO WRK-CKP01-ULT-CHAVE
+                      PERFORM 3970-VERIFICA-CHECKPOINT
                       PERFORM 3800-LER-CADASTRO
 
       * TRATA CADASTRO MAIOR (NAO CADASTRADO)
                 WHEN  WRK-CHAVE-CAD GREATER WRK-CHAVE-MOV
                       PERFORM 3400-MONTA-SAIDA4
                       PERFORM 3940-GRAVA-SAIDA4
+                      MOVE WRK-CHAVE-MOV     TO WRK-CKP01-ULT-CHAVE
+                      PERFORM 3970-VERIFICA-CHECKPOINT
                       PERFORM 3850-LER-MOVIMENTO
 
              END-EVALUATE
              .                                                     
       *                                                                 
       *----------------------------------------------------------------*
-        3000-99-FIM.                                                     
-            EXIT.                                                        
+        3000-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    PROCESSA UM MOVIMENTO DA CONTA CORRENTE (CHAVE-CAD) - CHAMADA*
+      *    REPETIDAMENTE POR 3000-PROCESSAR ENQUANTO HOUVER MAIS DE UM  *
+      *    PAGAMENTO/ESTORNO CONSECUTIVO PARA A MESMA CONTA (REQ 006)   *
+      *----------------------------------------------------------------*
+        3005-PROCESSA-MOVIMENTOS-CONTA  SECTION.
+      *----------------------------------------------------------------*
+
+            IF WRK-MOV-E-ESTORNO
+               PERFORM 3170-MONTA-SAIDA6
+               PERFORM 3917-GRAVA-SAIDA6
+            ELSE
+               PERFORM 3950-CALCULA-QTDE-DIAS
+            END-IF
+            PERFORM 3850-LER-MOVIMENTO
+            .
+      *
+      *----------------------------------------------------------------*
+        3005-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -356,10 +931,12 @@
 	          MOVE ARQENT01-COD-AGENCIA      TO ARQSAI01-COD-AGENCIA
 	          MOVE ARQENT01-NUM-CONTA        TO ARQSAI01-NUM-CONTA
 	          MOVE ARQENT02-DAT-PAGTO        TO ARQSAI01-DAT-PAGTO
+              MOVE ZERO                  TO ARQSAI01-FAIXA-ATRASO
+              MOVE ARQENT01-NOM-CLIENTE   TO ARQSAI01-NOM-CLIENTE
         .
-      *                                                                 
+      *
       *----------------------------------------------------------------*
-        3100-99-FIM.                                                     
+        3100-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
 
@@ -372,10 +949,25 @@
 	          MOVE ARQENT01-COD-AGENCIA      TO ARQSAI01-COD-AGENCIA
 	          MOVE ARQENT01-NUM-CONTA        TO ARQSAI01-NUM-CONTA
 	          MOVE ARQENT02-DAT-PAGTO        TO ARQSAI01-DAT-PAGTO
+              MOVE ARQENT01-NOM-CLIENTE      TO ARQSAI01-NOM-CLIENTE
+
+              EVALUATE TRUE
+                  WHEN CALE01-QTDE-DIAS-PERIODO GREATER 90
+                       MOVE 3           TO ARQSAI01-FAIXA-ATRASO
+                  WHEN CALE01-QTDE-DIAS-PERIODO GREATER 60
+                       MOVE 2           TO ARQSAI01-FAIXA-ATRASO
+                  WHEN OTHER
+                       MOVE 1           TO ARQSAI01-FAIXA-ATRASO
+              END-EVALUATE
+
+              COMPUTE ARQSAI01-VLR-MULTA ROUNDED =
+                      ARQENT01-VLR-PARCELA
+                      * CALE01-QTDE-DIAS-PERIODO
+                      * WRK-PCT-MULTA-ATRASO-DIA
         .
-      *                                                                 
+      *
       *----------------------------------------------------------------*
-        3200-99-FIM.                                                     
+        3200-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
 
@@ -387,6 +979,7 @@
       *
 	          MOVE ARQENT01-COD-AGENCIA      TO ARQSAI02-COD-AGENCIA
             MOVE ARQENT01-NUM-CONTA        TO ARQSAI02-NUM-CONTA
+            MOVE ARQENT01-NOM-CLIENTE      TO ARQSAI02-NOM-CLIENTE
         .
       *                                                                 
       *----------------------------------------------------------------*
@@ -402,84 +995,393 @@
       *
 	          MOVE ARQENT02-COD-AGENCIA      TO ARQSAI02-COD-AGENCIA
             MOVE ARQENT02-NUM-CONTA        TO ARQSAI02-NUM-CONTA
+            MOVE SPACES                    TO ARQSAI02-NOM-CLIENTE
         .
       *                                                                 
       *----------------------------------------------------------------*
-        3400-99-FIM.                                                     
-            EXIT.                                                        
+        3400-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
 
-
       *----------------------------------------------------------------*
-      *    ROTINA DE LEITURA DO ARQUIVO CADASTRO                        
+      *    PAGAMENTO PARCIAL (VLR-PAGTO MENOR QUE A PARCELA ESPERADA)  *
       *----------------------------------------------------------------*
-        3800-LER-CADASTRO               SECTION.                         
+        3150-MONTA-SAIDA5                SECTION.
       *----------------------------------------------------------------*
-      *                                                                 
-                                                                 
-            INITIALIZE                  ARQENT01-REGISTRO                
-            SET WRK-CN-READ             TO TRUE                          
-            SET WRK-CN-ARQENT01         TO TRUE                          
-                                                                         
-            READ ARQENT01               INTO ARQENT01-REGISTRO           
-      *                                                                 
-            EVALUATE WRK-FS-ARQENT01                                     
-                WHEN '00'                                                
-                     ADD 1 TO ACU-LIDOS-ARQENT01
-                     MOVE ARQENT01-COD-AGENCIA TO WRK-CAD-AGEN
-                     MOVE ARQENT01-NUM-CONTA   TO WRK-CAD-CONT                  
-                WHEN '10'                                                
-                     MOVE HIGH-VALUES     TO WRK-CHAVE-CAD                 
-                WHEN OTHER                                               
-                     MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY              
-                     PERFORM 9100-ERROS-ARQUIVOS                         
-            END-EVALUATE                                                 
-            .                                                            
-                                                                         
-      *                                                                 
+
+            MOVE ARQENT01-COD-AGENCIA      TO ARQSAI05-COD-AGENCIA
+            MOVE ARQENT01-NUM-CONTA        TO ARQSAI05-NUM-CONTA
+            MOVE ARQENT02-DAT-PAGTO        TO ARQSAI05-DAT-PAGTO
+            MOVE ARQENT02-VLR-PAGTO        TO ARQSAI05-VLR-PAGO
+            MOVE ARQENT01-VLR-PARCELA      TO ARQSAI05-VLR-ESPERADO
+            COMPUTE ARQSAI05-VLR-DIFERENCA =
+                    ARQENT01-VLR-PARCELA - ARQENT02-VLR-PAGTO
+        .
+      *
       *----------------------------------------------------------------*
-        3800-99-FIM.                                                     
-            EXIT.                                                        
+        3150-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    ROTINA DE LEITURA DO ARQUIVO MOVIMENTO                        
+      *    ESTORNO DE PAGAMENTO (ARQENT02 COM CHAVE NEGATIVA)          *
       *----------------------------------------------------------------*
-        3850-LER-MOVIMENTO               SECTION.                         
+        3170-MONTA-SAIDA6                SECTION.
       *----------------------------------------------------------------*
-      *                                                                 
-                                                                 
-            INITIALIZE                  ARQENT02-REGISTRO                
-            SET WRK-CN-READ             TO TRUE                          
-            SET WRK-CN-ARQENT02         TO TRUE                          
-                                                                         
-            READ ARQENT02               INTO ARQENT02-REGISTRO           
-      *                                                                 
-            EVALUATE WRK-FS-ARQENT02                                     
-                WHEN '00'                                                
-                     ADD 1 TO ACU-LIDOS-ARQENT02
-                     MOVE ARQENT02-COD-AGENCIA TO WRK-MOV-AGEN
-                     MOVE ARQENT02-NUM-CONTA   TO WRK-MOV-CONT    
-                WHEN '10'                                                
-                     MOVE HIGH-VALUES     TO WRK-CHAVE-MOV                
-                WHEN OTHER                                               
-                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY              
-                     PERFORM 9100-ERROS-ARQUIVOS                         
-            END-EVALUATE                                                 
-            .                                                            
-                                                                         
-      *                                                                 
+
+            MOVE WRK-MOV-AGEN               TO ARQSAI06-COD-AGENCIA
+            MOVE WRK-MOV-CONT                TO ARQSAI06-NUM-CONTA
+            MOVE ARQENT02-DAT-PAGTO          TO ARQSAI06-DAT-PAGTO
+            MOVE ARQENT02-VLR-PAGTO          TO ARQSAI06-VLR-ESTORNO
+        .
+      *
       *----------------------------------------------------------------*
-        3850-99-FIM.                                                     
-            EXIT.                                                        
+        3170-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
-                                                                         
+
       *----------------------------------------------------------------*
-        3910-GRAVA-SAIDA1                SECTION.                         
+      *    ROTINA DE LEITURA DO ARQUIVO CADASTRO (ARQENT01) - ARQUIVO  *
+      *    INDEXADO PELA CHAVE AGENCIA+CONTA, PERCORRIDO EM ORDEM DE   *
+      *    CHAVE (ACCESS DYNAMIC + READ NEXT). CHAVE DUPLICADA E FORA  *
+      *    DE SEQUENCIA NAO SE APLICAM MAIS AQUI: O PROPRIO ARQUIVO    *
+      *    INDEXADO GARANTE CHAVE UNICA E LEITURA EM ORDEM ASCENDENTE  *
+      *    (A INCLUSAO/ALTERACAO DO CADASTRO E FEITA PELO EXER0313).   *
+      *----------------------------------------------------------------*
+        3800-LER-CADASTRO               SECTION.
+      *----------------------------------------------------------------*
+
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQENT01         TO TRUE
+
+            READ ARQENT01               NEXT RECORD
+      *
+            EVALUATE WRK-FS-ARQENT01
+                WHEN '00'
+                     IF NOT WRK-EM-FAST-FORWARD
+                        ADD 1 TO ACU-LIDOS-ARQENT01
+                     END-IF
+                     MOVE ARQENT01-COD-AGENCIA TO WRK-CAD-AGEN
+                     MOVE ARQENT01-NUM-CONTA   TO WRK-CAD-CONT
+                WHEN '10'
+                     MOVE HIGH-VALUES  TO WRK-CHAVE-CAD
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+            .
+
+      *
+      *----------------------------------------------------------------*
+        3800-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO ARQUIVO MOVIMENTO                      *
+      *    REPETE A LEITURA QUANDO O REGISTRO FOR IDENTICO (MESMA      *
+      *    CHAVE, DATA E VALOR) AO REGISTRO ANTERIOR (REJEITADO). NAO  *
+      *    CONFUNDIR COM VARIOS PAGAMENTOS DA MESMA CONTA EM DATAS OU  *
+      *    VALORES DIFERENTES, QUE CONTINUAM SENDO VALIDOS (REQ 006)   *
+      *----------------------------------------------------------------*
+        3850-LER-MOVIMENTO               SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE 'S'                    TO WRK-IND-REPETE-LEITURA-MOV
+
+            PERFORM 3850-10-LER-UM-MOVIMENTO
+                    WITH TEST AFTER
+                    UNTIL NOT WRK-REPETE-LEITURA-MOV
+            .
+      *
+      *----------------------------------------------------------------*
+        3850-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LE UM UNICO REGISTRO DE ARQENT02 - CHAMADA REPETIDAMENTE     *
+      *    POR 3850-LER-MOVIMENTO ENQUANTO O REGISTRO LIDO FOR UM       *
+      *    MOVIMENTO DUPLICADO (REJEITADO E DESCARTADO)                 *
+      *----------------------------------------------------------------*
+        3850-10-LER-UM-MOVIMENTO         SECTION.
+      *----------------------------------------------------------------*
+
+               MOVE 'N'                 TO WRK-IND-REPETE-LEITURA-MOV
+
+               INITIALIZE               ARQENT02-REGISTRO
+               SET WRK-CN-READ          TO TRUE
+               SET WRK-CN-ARQENT02      TO TRUE
+
+               READ ARQENT02            INTO ARQENT02-REGISTRO
+      *
+               EVALUATE WRK-FS-ARQENT02
+                   WHEN '00'
+                        IF ARQENT02-REG-TRAILER
+                           MOVE ARQENT02-CTL-QTDE-REGISTROS
+                                         TO WRK-TRL-QTDE-ARQENT02
+                           SET WRK-TRL-ARQENT02-OK TO TRUE
+                           MOVE HIGH-VALUES TO WRK-CHAVE-MOV
+                           MOVE '10'     TO WRK-FS-ARQENT02
+                        ELSE
+                           IF NOT WRK-EM-FAST-FORWARD
+                              ADD 1 TO ACU-LIDOS-ARQENT02
+                           END-IF
+                           IF ARQENT02-COD-AGENCIA LESS ZERO
+                              OR ARQENT02-NUM-CONTA LESS ZERO
+                              SET WRK-MOV-E-ESTORNO TO TRUE
+                              COMPUTE WRK-MOV-AGEN =
+                                      FUNCTION ABS(ARQENT02-COD-AGENCIA)
+                              COMPUTE WRK-MOV-CONT =
+                                      FUNCTION ABS(ARQENT02-NUM-CONTA)
+                           ELSE
+                              SET WRK-MOV-E-NORMAL TO TRUE
+                              MOVE ARQENT02-COD-AGENCIA TO WRK-MOV-AGEN
+                              MOVE ARQENT02-NUM-CONTA   TO WRK-MOV-CONT
+                           END-IF
+
+                           IF NOT WRK-PRIMEIRO-MOV
+                              AND WRK-CHAVE-MOV EQUAL WRK-CHAVE-MOV-ANT
+                              AND ARQENT02-COD-AGENCIA
+                                     EQUAL WRK-MOV-ANT-COD-AGENCIA
+                              AND ARQENT02-NUM-CONTA
+                                     EQUAL WRK-MOV-ANT-NUM-CONTA
+                              AND ARQENT02-DAT-PAGTO
+                                     EQUAL WRK-MOV-ANT-DAT-PAGTO
+                              AND ARQENT02-VLR-PAGTO
+                                     EQUAL WRK-MOV-ANT-VLR-PAGTO
+                              IF NOT WRK-EM-FAST-FORWARD
+                                 PERFORM 3855-REJEITA-DUPLIC-MOV
+                              END-IF
+                              MOVE 'S'  TO WRK-IND-REPETE-LEITURA-MOV
+                           ELSE
+                              IF NOT WRK-PRIMEIRO-MOV
+                                 AND WRK-CHAVE-MOV
+                                        LESS WRK-CHAVE-MOV-ANT
+                                 SET WRK-CN-ARQENT02 TO TRUE
+                                 PERFORM 9140-ERRO-FORA-SEQUENCIA
+                              END-IF
+                              MOVE 'N'  TO WRK-IND-PRIMEIRO-MOV
+                              MOVE WRK-CHAVE-MOV TO WRK-CHAVE-MOV-ANT
+                              MOVE ARQENT02-COD-AGENCIA
+                                         TO WRK-MOV-ANT-COD-AGENCIA
+                              MOVE ARQENT02-NUM-CONTA
+                                         TO WRK-MOV-ANT-NUM-CONTA
+                              MOVE ARQENT02-DAT-PAGTO
+                                         TO WRK-MOV-ANT-DAT-PAGTO
+                              MOVE ARQENT02-VLR-PAGTO
+                                         TO WRK-MOV-ANT-VLR-PAGTO
+                           END-IF
+                        END-IF
+                   WHEN '10'
+                        MOVE HIGH-VALUES  TO WRK-CHAVE-MOV
+                   WHEN OTHER
+                        MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY
+                        PERFORM 9100-ERROS-ARQUIVOS
+               END-EVALUATE
+            .
+      *
+      *----------------------------------------------------------------*
+        3850-10-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE REJEITADOS UM REGISTRO DE ARQENT02      *
+      *    IDENTICO (CHAVE+DATA+VALOR) AO REGISTRO ANTERIOR            *
+      *----------------------------------------------------------------*
+        3855-REJEITA-DUPLIC-MOV         SECTION.
+      *----------------------------------------------------------------*
+
+            INITIALIZE                  REJ01-REGISTRO
+
+            MOVE 'ARQENT02'             TO REJ01-NOME-ARQUIVO
+            MOVE WRK-MOV-AGEN           TO REJ01-COD-AGENCIA
+            MOVE WRK-MOV-CONT           TO REJ01-NUM-CONTA
+            MOVE 'DK'                   TO REJ01-COD-MOTIVO
+            MOVE 'MOVIMENTO IDENTICO AO ANTERIOR'
+                                         TO REJ01-DESC-MOTIVO
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQREJ01         TO TRUE
+
+            WRITE FD-ARQREJ01           FROM REJ01-REGISTRO
+
+            IF NOT WRK-FS-REJ01-OK
+               MOVE WRK-FS-ARQREJ01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            ADD 1 TO ACU-GRAVA-ARQREJ01
+            .
+
+      *----------------------------------------------------------------*
+        3855-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
-                                                                                
-            MOVE '.'                    TO ARQSAI01-DAT-PAGTO(3:1)       
-                                           ARQSAI01-DAT-PAGTO(6:1)     
+                                                                         
+      *----------------------------------------------------------------*
+        3905-GRAVA-LOG                   SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE WRK-LOG-COD-AGENCIA    TO LOG01-COD-AGENCIA
+            MOVE WRK-LOG-NUM-CONTA      TO LOG01-NUM-CONTA
+            MOVE WRK-LOG-IND-CLASSIF    TO LOG01-IND-CLASSIFICACAO
+            MOVE WRK-RUN-DATA           TO LOG01-DATA-EXECUCAO
+            MOVE WRK-RUN-HORA           TO LOG01-HORA-EXECUCAO
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQLOG01         TO TRUE
+
+            WRITE FD-ARQLOG01           FROM LOG01-REGISTRO
+
+            IF NOT WRK-FS-LOG01-OK
+               MOVE WRK-FS-ARQLOG01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            COMPUTE ACU-GRAVA-ARQLOG01 = ACU-GRAVA-ARQLOG01 + 1
+            .
+
+      *----------------------------------------------------------------*
+        3905-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    GRAVA UM REGISTRO NO EXTRATO DE NOTIFICACAO DE COBRANCA      *
+      *    (NOT03112), USADO PELA ROTINA DE MALA-DIRETA. CHAMADA SO     *
+      *    PARA AS DUAS CLASSIFICACOES QUE GERAM COBRANCA AO CLIENTE:   *
+      *    PAGAMENTO EM ATRASO (ARQSAI02) E PAGAMENTO NAO REALIZADO     *
+      *    (ARQSAI03) - VIDE WRK-LOG-IND-CLASSIF, JA PREENCHIDO PELO    *
+      *    CHAMADOR PARA 3905-GRAVA-LOG.                                *
+      *----------------------------------------------------------------*
+        3906-GRAVA-NOTIFICACAO           SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE WRK-LOG-COD-AGENCIA    TO NOT01-COD-AGENCIA
+            MOVE WRK-LOG-NUM-CONTA      TO NOT01-NUM-CONTA
+            MOVE WRK-NOT-NOM-CLIENTE    TO NOT01-NOM-CLIENTE
+            MOVE WRK-LOG-IND-CLASSIF    TO NOT01-IND-MOTIVO
+
+            EVALUATE TRUE
+                WHEN NOT01-MOTIVO-ATRASO
+                     MOVE 'PAGAMENTO EM ATRASO'   TO NOT01-DESC-MOTIVO
+                WHEN NOT01-MOTIVO-NAO-PAGO
+                     MOVE 'PAGAMENTO NAO REALIZADO' TO NOT01-DESC-MOTIVO
+            END-EVALUATE
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQNOT01         TO TRUE
+
+            WRITE FD-ARQNOT01           FROM NOT01-REGISTRO
+
+            IF NOT WRK-FS-NOT01-OK
+               MOVE WRK-FS-ARQNOT01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            COMPUTE ACU-GRAVA-ARQNOT01 = ACU-GRAVA-ARQNOT01 + 1
+            ADD NOT01-COD-AGENCIA NOT01-NUM-CONTA
+                                        TO ACU-HASH-ARQNOT01
+            .
+
+      *----------------------------------------------------------------*
+        3906-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ATUALIZA O HISTORICO DE CLASSIFICACAO (HIS03112) DO CLIENTE *
+      *    COM A CLASSIFICACAO DESTE RUN E, QUANDO ELA DIFERE DA DO    *
+      *    RUN ANTERIOR, GRAVA UMA LINHA NO RELATORIO DE               *
+      *    RECLASSIFICACOES (HRE03112) - VIDE WRK-LOG-COD-AGENCIA/     *
+      *    WRK-LOG-NUM-CONTA/WRK-LOG-IND-CLASSIF, JA PREENCHIDOS PELO  *
+      *    CHAMADOR PARA 3905-GRAVA-LOG.                               *
+      *----------------------------------------------------------------*
+        3907-GRAVA-HISTORICO             SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE WRK-LOG-COD-AGENCIA    TO HIS01-COD-AGENCIA
+            MOVE WRK-LOG-NUM-CONTA      TO HIS01-NUM-CONTA
+
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQHIS01         TO TRUE
+            READ ARQHIS01                KEY IS HIS01-CHAVE
+
+            EVALUATE WRK-FS-ARQHIS01
+                WHEN '00'
+                     IF HIS01-IND-CLASSIF NOT EQUAL WRK-LOG-IND-CLASSIF
+                        MOVE HIS01-IND-CLASSIF
+                                     TO WRK-HIS-CLASSIF-ANTERIOR
+                        PERFORM 3908-GRAVA-RECLASSIFICACAO
+                     END-IF
+                     MOVE WRK-LOG-IND-CLASSIF TO HIS01-IND-CLASSIF
+                     MOVE WRK-DAT-PROCESSAMENTO
+                                        TO HIS01-DAT-ULT-PROCESSAMENTO
+                     SET WRK-CN-REWRITE TO TRUE
+                     REWRITE HIS01-REGISTRO
+                     IF NOT WRK-FS-HIS01-OK
+                        MOVE WRK-FS-ARQHIS01 TO WRK-FS-DISPLAY
+                        PERFORM 9100-ERROS-ARQUIVOS
+                     END-IF
+                WHEN '23'
+                     MOVE WRK-LOG-IND-CLASSIF TO HIS01-IND-CLASSIF
+                     MOVE WRK-DAT-PROCESSAMENTO
+                                        TO HIS01-DAT-ULT-PROCESSAMENTO
+                     SET WRK-CN-WRITE   TO TRUE
+                     WRITE HIS01-REGISTRO
+                     IF NOT WRK-FS-HIS01-OK
+                        MOVE WRK-FS-ARQHIS01 TO WRK-FS-DISPLAY
+                        PERFORM 9100-ERROS-ARQUIVOS
+                     END-IF
+                WHEN OTHER
+                     MOVE WRK-FS-ARQHIS01 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+            .
+
+      *----------------------------------------------------------------*
+        3907-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA NO RELATORIO DE RECLASSIFICACOES QUANDO A   *
+      *    CLASSIFICACAO DO CLIENTE MUDOU EM RELACAO AO RUN ANTERIOR   *
+      *----------------------------------------------------------------*
+        3908-GRAVA-RECLASSIFICACAO       SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE WRK-LOG-COD-AGENCIA    TO HRE01-COD-AGENCIA
+            MOVE WRK-LOG-NUM-CONTA      TO HRE01-NUM-CONTA
+            MOVE WRK-HIS-CLASSIF-ANTERIOR TO HRE01-IND-CLASSIF-ANTERIOR
+            MOVE WRK-LOG-IND-CLASSIF    TO HRE01-IND-CLASSIF-ATUAL
+            MOVE WRK-DAT-PROCESSAMENTO  TO HRE01-DAT-PROCESSAMENTO
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQHRE01         TO TRUE
+            WRITE FD-ARQHRE01           FROM HRE01-REGISTRO
+
+            IF NOT WRK-FS-HRE01-OK
+               MOVE WRK-FS-ARQHRE01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            ADD 1 TO ACU-GRAVA-ARQHRE01
+            .
+
+      *----------------------------------------------------------------*
+        3908-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+        3910-GRAVA-SAIDA1                SECTION.
+      *----------------------------------------------------------------*
+                                                                                
+            MOVE '.'                    TO ARQSAI01-DAT-PAGTO(3:1)       
+                                           ARQSAI01-DAT-PAGTO(6:1)     
                                                                          
             SET WRK-CN-WRITE            TO TRUE                          
             SET WRK-CN-ARQSAI01         TO TRUE                          
@@ -491,13 +1393,21 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
                                                                          
-            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1          
-                                                                         
-            INITIALIZE                  ARQSAI01-REGISTRO                       
-            .                                                            
-                                                                         
+            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1
+            ADD ARQSAI01-COD-AGENCIA ARQSAI01-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI01
+
+            MOVE ARQSAI01-COD-AGENCIA   TO WRK-LOG-COD-AGENCIA
+            MOVE ARQSAI01-NUM-CONTA     TO WRK-LOG-NUM-CONTA
+            MOVE 'OK'                   TO WRK-LOG-IND-CLASSIF
+            PERFORM 3905-GRAVA-LOG
+            PERFORM 3907-GRAVA-HISTORICO
+
+            INITIALIZE                  ARQSAI01-REGISTRO
+            .
+
       *----------------------------------------------------------------*
-        3910-99-FIM.                                                     
+        3910-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
       *       
@@ -518,13 +1428,24 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
                                                                          
-            COMPUTE ACU-GRAVA-ARQSAI02 = ACU-GRAVA-ARQSAI02 + 1          
-                                                                         
-            INITIALIZE                  ARQSAI01-REGISTRO                      
-            .                                                            
-                                                                         
+            COMPUTE ACU-GRAVA-ARQSAI02 = ACU-GRAVA-ARQSAI02 + 1
+            ADD ARQSAI01-COD-AGENCIA ARQSAI01-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI02
+
+            MOVE ARQSAI01-COD-AGENCIA   TO WRK-LOG-COD-AGENCIA
+            MOVE ARQSAI01-NUM-CONTA     TO WRK-LOG-NUM-CONTA
+            MOVE 'AT'                   TO WRK-LOG-IND-CLASSIF
+            PERFORM 3905-GRAVA-LOG
+            PERFORM 3907-GRAVA-HISTORICO
+
+            MOVE ARQSAI01-NOM-CLIENTE   TO WRK-NOT-NOM-CLIENTE
+            PERFORM 3906-GRAVA-NOTIFICACAO
+
+            INITIALIZE                  ARQSAI01-REGISTRO
+            .
+
       *----------------------------------------------------------------*
-        3920-99-FIM.                                                     
+        3920-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
       *                                                                 
@@ -542,13 +1463,24 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
                                                                          
-            COMPUTE ACU-GRAVA-ARQSAI03 = ACU-GRAVA-ARQSAI03 + 1          
-                                                                         
-            INITIALIZE                  ARQSAI02-REGISTRO                       
-            .                                                            
-                                                                         
+            COMPUTE ACU-GRAVA-ARQSAI03 = ACU-GRAVA-ARQSAI03 + 1
+            ADD ARQSAI02-COD-AGENCIA ARQSAI02-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI03
+
+            MOVE ARQSAI02-COD-AGENCIA   TO WRK-LOG-COD-AGENCIA
+            MOVE ARQSAI02-NUM-CONTA     TO WRK-LOG-NUM-CONTA
+            MOVE 'NP'                   TO WRK-LOG-IND-CLASSIF
+            PERFORM 3905-GRAVA-LOG
+            PERFORM 3907-GRAVA-HISTORICO
+
+            MOVE ARQSAI02-NOM-CLIENTE   TO WRK-NOT-NOM-CLIENTE
+            PERFORM 3906-GRAVA-NOTIFICACAO
+
+            INITIALIZE                  ARQSAI02-REGISTRO
+            .
+
       *----------------------------------------------------------------*
-        3930-99-FIM.                                                     
+        3930-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
       * 
@@ -567,14 +1499,74 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
                                                                          
-            COMPUTE ACU-GRAVA-ARQSAI04 = ACU-GRAVA-ARQSAI04 + 1          
-                                                                         
-            INITIALIZE                  ARQSAI02-REGISTRO                       
-            .                                                            
-                                                                         
+            COMPUTE ACU-GRAVA-ARQSAI04 = ACU-GRAVA-ARQSAI04 + 1
+            ADD ARQSAI02-COD-AGENCIA ARQSAI02-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI04
+
+            MOVE ARQSAI02-COD-AGENCIA   TO WRK-LOG-COD-AGENCIA
+            MOVE ARQSAI02-NUM-CONTA     TO WRK-LOG-NUM-CONTA
+            MOVE 'NC'                   TO WRK-LOG-IND-CLASSIF
+            PERFORM 3905-GRAVA-LOG
+            PERFORM 3907-GRAVA-HISTORICO
+
+            INITIALIZE                  ARQSAI02-REGISTRO
+            .
+
       *----------------------------------------------------------------*
-        3940-99-FIM.                                                     
-            EXIT.                                                        
+        3940-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+        3915-GRAVA-SAIDA5                SECTION.
+      *----------------------------------------------------------------*
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQSAI05         TO TRUE
+
+            WRITE FD-ARQSAI05           FROM ARQSAI05-REGISTRO
+
+            IF NOT WRK-FS-SAI05-OK
+               MOVE WRK-FS-ARQSAI05     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            COMPUTE ACU-GRAVA-ARQSAI05 = ACU-GRAVA-ARQSAI05 + 1
+            ADD ARQSAI05-COD-AGENCIA ARQSAI05-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI05
+
+            INITIALIZE                  ARQSAI05-REGISTRO
+            .
+
+      *----------------------------------------------------------------*
+        3915-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+        3917-GRAVA-SAIDA6                SECTION.
+      *----------------------------------------------------------------*
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQSAI06         TO TRUE
+
+            WRITE FD-ARQSAI06           FROM ARQSAI06-REGISTRO
+
+            IF NOT WRK-FS-SAI06-OK
+               MOVE WRK-FS-ARQSAI06     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            COMPUTE ACU-GRAVA-ARQSAI06 = ACU-GRAVA-ARQSAI06 + 1
+            ADD ARQSAI06-COD-AGENCIA ARQSAI06-NUM-CONTA
+                                        TO ACU-HASH-ARQSAI06
+
+            INITIALIZE                  ARQSAI06-REGISTRO
+            .
+
+      *----------------------------------------------------------------*
+        3917-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
@@ -583,55 +1575,223 @@
         3950-CALCULA-QTDE-DIAS          SECTION.
       *----------------------------------------------------------------*
 
-           INITIALIZE CALE01-REGISTRO.
+           IF ARQENT01-VLR-PARCELA GREATER ZEROS
+              AND ARQENT02-VLR-PAGTO GREATER ZEROS
+              AND ARQENT02-VLR-PAGTO LESS ARQENT01-VLR-PARCELA
+                 PERFORM 3150-MONTA-SAIDA5
+                 PERFORM 3915-GRAVA-SAIDA5
+           ELSE
+              INITIALIZE CALE01-REGISTRO
+
+              MOVE 'CALE0001'            TO CALE01-ID-BLOCO
+              MOVE LENGTH                OF CALE01-REGISTRO
+                                         TO CALE01-TAM-BLOCO
+              MOVE 'F3'                  TO CALE01-FUNCAO
 
-           MOVE 'CALE0001'            TO CALE01-ID-BLOCO
-           MOVE LENGTH                OF CALE01-REGISTRO
-                                      TO CALE01-TAM-BLOCO.
-           MOVE 'F3'                  TO CALE01-FUNCAO.
-           MOVE 'SF3004'              TO CALE01-SUB-FUNCAO.
-           MOVE  007                  TO CALE01-FORMATO-ARGUMENTO-INI.
-           MOVE  003                  TO CALE01-FORMATO-ARGUMENTO-FINAL.
+              IF ARQENT01-CONTAGEM-UTEIS
+                 OR (ARQENT01-IND-TIPO-CONTAGEM EQUAL SPACES
+                     AND WRK-DFT-DIAS-UTEIS)
+                 SET CALE01-SF-DIAS-UTEIS    TO TRUE
+              ELSE
+                 SET CALE01-SF-DIAS-CORRIDOS TO TRUE
+              END-IF
 
-           MOVE 'I'                   TO CALE01-TP-INCL-ARGUMENTO-INI.
-           MOVE 'I'                   TO CALE01-TP-INCL-ARGUMENTO-FINAL.
-           MOVE ZEROS                 TO CALE01-COD-IDIOMA
-           MOVE ZEROS                 TO CALE01-COD-LOCALIDADE
+              MOVE  007                  TO CALE01-FORMATO-ARGUMENTO-INI
+              MOVE  003             TO CALE01-FORMATO-ARGUMENTO-FINAL
 
-           MOVE ARQENT01-DAT-EMPRE    TO CALE01-VLR-ARGUMENTO-INI.
-           MOVE ARQENT02-DAT-PAGTO    TO CALE01-VLR-ARGUMENTO-FINAL.
+              MOVE 'I'                TO CALE01-TP-INCL-ARGUMENTO-INI
+              MOVE 'I'              TO CALE01-TP-INCL-ARGUMENTO-FINAL
+              MOVE ZEROS                 TO CALE01-COD-IDIOMA
+              MOVE ZEROS                 TO CALE01-COD-LOCALIDADE
 
-           CALL WRK-CALE2000          USING CALE01-REGISTRO.
+              MOVE ARQENT01-DAT-EMPRE    TO CALE01-VLR-ARGUMENTO-INI
+              MOVE ARQENT02-DAT-PAGTO    TO CALE01-VLR-ARGUMENTO-FINAL
 
+              PERFORM 3955-OBTEM-CARENCIA-PRODUTO
 
-           EVALUATE CALE01-COD-RETORNO
+              CALL WRK-CALE2000          USING CALE01-REGISTRO
 
-             WHEN ZEROS
+              EVALUATE CALE01-COD-RETORNO
+
+                WHEN ZEROS
       * RETORNO OK DA ROTINA
 
-                  IF CALE01-QTDE-DIAS-PERIODO GREATER 30
-                      PERFORM 3200-MONTA-SAIDA2 
-                      PERFORM 3920-GRAVA-SAIDA2
-                  ELSE
-                      PERFORM 3100-MONTA-SAIDA1
-                      PERFORM 3910-GRAVA-SAIDA1
-                  END-IF
+                     IF CALE01-QTDE-DIAS-PERIODO
+                                GREATER WRK-QTDE-DIAS-CARENCIA-PRODUTO
+                         PERFORM 3200-MONTA-SAIDA2
+                         PERFORM 3920-GRAVA-SAIDA2
+                     ELSE
+                         PERFORM 3100-MONTA-SAIDA1
+                         PERFORM 3910-GRAVA-SAIDA1
+                     END-IF
 
-             WHEN OTHER
-      * RETORNO NAO OK DA ROTINA
-              MOVE CALE01-COD-RETORNO TO WRK-FS-DISPLAY
-              DISPLAY 'ERRO NA ROTINA CALE2000'
-              PERFORM 9100-ERROS-ARQUIVOS    
+                WHEN OTHER
+      * RETORNO NAO OK DA ROTINA: NAO ABORTA O JOB, O REGISTRO VAI
+      * PARA O ARQUIVO DE EXCECOES E O BALANCE LINE CONTINUA
+                     PERFORM 3960-GRAVA-EXCECAO
 
-           END-EVALUATE
+              END-EVALUATE
+           END-IF
            .
       *----------------------------------------------------------------*
         3950-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    OBTEM A QTDE DE DIAS DE CARENCIA A USAR NA COMPARACAO DE    *
+      *    3950-CALCULA-QTDE-DIAS: A CARENCIA PROPRIA DO PRODUTO DO    *
+      *    CLIENTE (TAB03112), OU A CARENCIA DEFAULT DO CARTAO DE      *
+      *    PARAMETROS QUANDO O PRODUTO E ZERO OU NAO CONSTA NA TABELA  *
+      *----------------------------------------------------------------*
+        3955-OBTEM-CARENCIA-PRODUTO     SECTION.
+      *----------------------------------------------------------------*
 
-      *---------------------------------------------------------------- 
-        4000-FINALIZAR             SECTION.                              
+           MOVE WRK-QTDE-DIAS-CARENCIA TO WRK-QTDE-DIAS-CARENCIA-PRODUTO
+           SET WRK-IND-PRODUTO-ACHADO TO 'N'
+           MOVE 1                     TO WRK-IND-SUB-PRODUTO
+
+           IF ARQENT01-COD-PRODUTO GREATER ZEROS
+              PERFORM 3955-10-PROCURA-PRODUTO
+                  VARYING WRK-IND-SUB-PRODUTO FROM 1 BY 1
+                  UNTIL WRK-IND-SUB-PRODUTO GREATER TAB01-QTDE-PRODUTOS
+                     OR WRK-PRODUTO-ACHADO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+        3955-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    COMPARA O PRODUTO DO CLIENTE COM UMA OCORRENCIA DA TABELA   *
+      *----------------------------------------------------------------*
+        3955-10-PROCURA-PRODUTO         SECTION.
+      *----------------------------------------------------------------*
+
+           IF TAB01-COD-PRODUTO (WRK-IND-SUB-PRODUTO)
+                                      EQUAL ARQENT01-COD-PRODUTO
+              MOVE TAB01-QTDE-DIAS-CARENCIA (WRK-IND-SUB-PRODUTO)
+                                   TO WRK-QTDE-DIAS-CARENCIA-PRODUTO
+              SET WRK-PRODUTO-ACHADO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+        3955-10-99-FIM.                 EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE EXCECOES O PAR DE DATAS REJEITADO       *
+      *    PELA ROTINA CALE2000 (NAO INTERROMPE O BALANCE LINE)       *
+      *----------------------------------------------------------------*
+        3960-GRAVA-EXCECAO              SECTION.
+      *----------------------------------------------------------------*
+
+            INITIALIZE                  EXC01-REGISTRO
+
+            MOVE ARQENT01-COD-AGENCIA   TO EXC01-COD-AGENCIA
+            MOVE ARQENT01-NUM-CONTA     TO EXC01-NUM-CONTA
+            MOVE ARQENT01-DAT-EMPRE     TO EXC01-DAT-EMPRE
+            MOVE ARQENT02-DAT-PAGTO     TO EXC01-DAT-PAGTO
+            MOVE CALE01-COD-RETORNO     TO EXC01-COD-RETORNO
+
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQEXC01         TO TRUE
+
+            WRITE FD-ARQEXC01           FROM EXC01-REGISTRO
+
+            IF NOT WRK-FS-EXC01-OK
+               MOVE WRK-FS-ARQEXC01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            ADD 1 TO ACU-GRAVA-ARQEXC01
+            .
+
+      *----------------------------------------------------------------*
+        3960-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CHECKPOINT/RESTART - CONTA AS CONTAS DE CADASTRO JA          *
+      *    PROCESSADAS E DISPARA A GRAVACAO DE UM NOVO CHECKPOINT A     *
+      *    CADA WRK-CKP01-INTERVALO CONTAS.                             *
+      *----------------------------------------------------------------*
+        3970-VERIFICA-CHECKPOINT        SECTION.
+      *----------------------------------------------------------------*
+
+            ADD 1                       TO WRK-CKP01-CONTADOR
+
+            IF WRK-CKP01-CONTADOR GREATER OR EQUAL WRK-CKP01-INTERVALO
+               PERFORM 3975-GRAVA-CHECKPOINT
+               MOVE ZEROS               TO WRK-CKP01-CONTADOR
+            END-IF
+            .
+      *----------------------------------------------------------------*
+        3970-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CHECKPOINT/RESTART - GRAVA (SOBRESCREVE) O ARQUIVO DE        *
+      *    CHECKPOINT COM A ULTIMA CHAVE PROCESSADA E OS ACUMULADORES   *
+      *    ATUAIS, PARA PERMITIR RETOMAR O RUN SE ELE FOR INTERROMPIDO. *
+      *----------------------------------------------------------------*
+        3975-GRAVA-CHECKPOINT           SECTION.
+      *----------------------------------------------------------------*
+
+            INITIALIZE                  CKP01-REGISTRO
+
+            MOVE WRK-CKP01-ULT-AGEN     TO CKP01-COD-AGENCIA
+            MOVE WRK-CKP01-ULT-CONT     TO CKP01-NUM-CONTA
+            MOVE ACU-LIDOS-ARQENT01     TO CKP01-ACU-LIDOS-ARQENT01
+            MOVE ACU-LIDOS-ARQENT02     TO CKP01-ACU-LIDOS-ARQENT02
+            MOVE ACU-GRAVA-ARQSAI01     TO CKP01-ACU-GRAVA-ARQSAI01
+            MOVE ACU-HASH-ARQSAI01      TO CKP01-ACU-HASH-ARQSAI01
+            MOVE ACU-GRAVA-ARQSAI02     TO CKP01-ACU-GRAVA-ARQSAI02
+            MOVE ACU-HASH-ARQSAI02      TO CKP01-ACU-HASH-ARQSAI02
+            MOVE ACU-GRAVA-ARQSAI03     TO CKP01-ACU-GRAVA-ARQSAI03
+            MOVE ACU-HASH-ARQSAI03      TO CKP01-ACU-HASH-ARQSAI03
+            MOVE ACU-GRAVA-ARQSAI04     TO CKP01-ACU-GRAVA-ARQSAI04
+            MOVE ACU-HASH-ARQSAI04      TO CKP01-ACU-HASH-ARQSAI04
+            MOVE ACU-GRAVA-ARQEXC01     TO CKP01-ACU-GRAVA-ARQEXC01
+            MOVE ACU-GRAVA-ARQSAI05     TO CKP01-ACU-GRAVA-ARQSAI05
+            MOVE ACU-HASH-ARQSAI05      TO CKP01-ACU-HASH-ARQSAI05
+            MOVE ACU-GRAVA-ARQSAI06     TO CKP01-ACU-GRAVA-ARQSAI06
+            MOVE ACU-HASH-ARQSAI06      TO CKP01-ACU-HASH-ARQSAI06
+            MOVE ACU-GRAVA-ARQREJ01     TO CKP01-ACU-GRAVA-ARQREJ01
+            MOVE ACU-GRAVA-ARQLOG01     TO CKP01-ACU-GRAVA-ARQLOG01
+            MOVE ACU-GRAVA-ARQNOT01     TO CKP01-ACU-GRAVA-ARQNOT01
+            MOVE ACU-HASH-ARQNOT01      TO CKP01-ACU-HASH-ARQNOT01
+            MOVE ACU-GRAVA-ARQHRE01     TO CKP01-ACU-GRAVA-ARQHRE01
+
+            SET WRK-CN-OPEN             TO TRUE
+            SET WRK-CN-ARQCKP01         TO TRUE
+            OPEN OUTPUT ARQCKP01
+
+            IF NOT WRK-FS-CKP01-OK
+               MOVE WRK-FS-ARQCKP01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-WRITE            TO TRUE
+            WRITE FD-ARQCKP01           FROM CKP01-REGISTRO
+
+            IF NOT WRK-FS-CKP01-OK
+               MOVE WRK-FS-ARQCKP01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-CLOSE            TO TRUE
+            CLOSE ARQCKP01
+            .
+      *----------------------------------------------------------------*
+        3975-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+
+
+      *----------------------------------------------------------------
+        4000-FINALIZAR             SECTION.
       *----------------------------------------------------------------*
                                                                          
             SET WRK-CN-CLOSE            TO TRUE                          
@@ -646,13 +1806,15 @@
                                                                          
             SET WRK-CN-ARQENT02         TO TRUE                          
                                                                          
-            CLOSE ARQENT02                                               
-            IF NOT WRK-FS-ENT02-OK                                       
-               MOVE WRK-FS-ARQENT02     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF                                                       
-                                                                         
-            SET WRK-CN-ARQSAI01         TO TRUE                          
+            CLOSE ARQENT02
+            IF NOT WRK-FS-ENT02-OK
+               MOVE WRK-FS-ARQENT02     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            PERFORM 4010-CONFERE-TRAILERS
+
+            SET WRK-CN-ARQSAI01         TO TRUE
                                                                          
             CLOSE ARQSAI01                                               
             IF NOT WRK-FS-SAI01-OK                                       
@@ -679,13 +1841,78 @@
             SET WRK-CN-ARQSAI04         TO TRUE                          
                                                                          
             CLOSE ARQSAI04                                               
-            IF NOT WRK-FS-SAI04-OK                                       
-               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF                       
+            IF NOT WRK-FS-SAI04-OK
+               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
 
-                                                                         
-            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTDREG               
+            SET WRK-CN-ARQEXC01         TO TRUE
+
+            CLOSE ARQEXC01
+            IF NOT WRK-FS-EXC01-OK
+               MOVE WRK-FS-ARQEXC01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI05         TO TRUE
+
+            CLOSE ARQSAI05
+            IF NOT WRK-FS-SAI05-OK
+               MOVE WRK-FS-ARQSAI05     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI06         TO TRUE
+
+            CLOSE ARQSAI06
+            IF NOT WRK-FS-SAI06-OK
+               MOVE WRK-FS-ARQSAI06     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQREJ01         TO TRUE
+
+            CLOSE ARQREJ01
+            IF NOT WRK-FS-REJ01-OK
+               MOVE WRK-FS-ARQREJ01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQLOG01         TO TRUE
+
+            CLOSE ARQLOG01
+            IF NOT WRK-FS-LOG01-OK
+               MOVE WRK-FS-ARQLOG01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQNOT01         TO TRUE
+
+            CLOSE ARQNOT01
+            IF NOT WRK-FS-NOT01-OK
+               MOVE WRK-FS-ARQNOT01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQHIS01         TO TRUE
+
+            CLOSE ARQHIS01
+            IF NOT WRK-FS-HIS01-OK
+               MOVE WRK-FS-ARQHIS01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQHRE01         TO TRUE
+
+            CLOSE ARQHRE01
+            IF NOT WRK-FS-HRE01-OK
+               MOVE WRK-FS-ARQHRE01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            PERFORM 4050-GRAVA-CONTROLE
+
+            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTDREG
             DISPLAY '**********************************************'     
             DISPLAY '* QTDE. LIDOS CADASTRO       : ' WRK-MASK-QTDREG    
                                                          '        *'     
@@ -703,24 +1930,130 @@
             MOVE ACU-GRAVA-ARQSAI03     TO WRK-MASK-QTDREG               
             DISPLAY '* QT.GRAVADOS NAO PAGOS: ' WRK-MASK-QTDREG    
                                                          '        *'
-            MOVE ACU-GRAVA-ARQSAI04     TO WRK-MASK-QTDREG               
-            DISPLAY '* QT.GRAVADOS NAO CADASTRADOS: ' WRK-MASK-QTDREG    
-                                                         '        *'            
+            MOVE ACU-GRAVA-ARQSAI04     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS NAO CADASTRADOS: ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQEXC01     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.EXCECOES CALE2000      : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI05     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS PGTO PARCIAL  : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI06     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS ESTORNOS      : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQREJ01     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.REJEITADOS CHAVE DUPLIC: ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQLOG01     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS LOG AUDITORIA : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQNOT01     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS NOTIF. COBRANCA: ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQHRE01     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS RECLASSIFICACOES: ' WRK-MASK-QTDREG
+                                                         '        *'
 
-            DISPLAY '* ' WRK-PROGRAMA                                    
-                              ' FIM NORMAL                        *'     
+            DISPLAY '* ' WRK-PROGRAMA
+                              ' FIM NORMAL                        *'
             DISPLAY '**********************************************'     
                                                                          
             PERFORM 9900-FIM-PROGRAMA                                    
             .                                                            
                                                                          
       *----------------------------------------------------------------*
-        4000-99-FIM.                                                     
-            EXIT.                                                        
+        4000-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
-      *                                                                 
-      *---------------------------------------------------------------- 
-        9100-ERROS-ARQUIVOS        SECTION.                              
+      *
+      *----------------------------------------------------------------*
+      *    CONFERE A QTDE DE DETALHES REALMENTE LIDA DE ARQENT02        *
+      *    CONTRA A QTDE INFORMADA NO SEU TRAILER (OU A AUSENCIA DE     *
+      *    TRAILER), PARA PEGAR UMA EXTRACAO TRUNCADA. ARQENT01 E O     *
+      *    CADASTRO INDEXADO (VIDE 3800-LER-CADASTRO) E NAO TEM MAIS    *
+      *    TRAILER DE LOTE PARA CONFERIR.                               *
+      *----------------------------------------------------------------*
+        4010-CONFERE-TRAILERS      SECTION.
+      *----------------------------------------------------------------*
+
+            IF ACU-LIDOS-ARQENT02 GREATER ZEROS
+               SET WRK-CN-ARQENT02 TO TRUE
+               IF NOT WRK-TRL-ARQENT02-OK
+                  PERFORM 9120-ERRO-SEM-TRAILER
+               END-IF
+               IF WRK-TRL-QTDE-ARQENT02 NOT EQUAL ACU-LIDOS-ARQENT02
+                  PERFORM 9130-ERRO-TRAILER-DIVERGE
+               END-IF
+            END-IF
+            .
+
+      *----------------------------------------------------------------*
+        4010-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    GRAVA TRAILER DE CONTROLE (QTDE + HASH) DE CADA ARQSAI0X,    *
+      *    PARA OS JOBS CONSUMIDORES CONFERIREM A INTEGRIDADE DA CARGA *
+      *----------------------------------------------------------------*
+        4050-GRAVA-CONTROLE        SECTION.
+      *----------------------------------------------------------------*
+
+            OPEN OUTPUT ARQCTL01
+            SET WRK-CN-ARQCTL01         TO TRUE
+
+            IF NOT WRK-FS-CTL01-OK
+               MOVE WRK-FS-ARQCTL01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            MOVE 'ARQSAI01'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI01     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI01      TO CTL01-HASH-TOTAL
+            MOVE WRK-DAT-PROCESSAMENTO  TO CTL01-DAT-PROCESSAMENTO
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQSAI02'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI02     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI02      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQSAI03'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI03     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI03      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQSAI04'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI04     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI04      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQSAI05'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI05     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI05      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQSAI06'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQSAI06     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQSAI06      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            MOVE 'ARQNOT01'             TO CTL01-NOME-ARQUIVO
+            MOVE ACU-GRAVA-ARQNOT01     TO CTL01-QTDE-REGISTROS
+            MOVE ACU-HASH-ARQNOT01      TO CTL01-HASH-TOTAL
+            WRITE FD-ARQCTL01           FROM CTL01-REGISTRO
+
+            CLOSE ARQCTL01
+            .
+
+      *----------------------------------------------------------------*
+        4050-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+        9100-ERROS-ARQUIVOS        SECTION.
       *----------------------------------------------------------------*
                                                                          
             DISPLAY '************************************************'   
@@ -739,12 +2072,103 @@
             .                                                            
                                                                          
       *----------------------------------------------------------------*
-        9100-99-FIM.                                                     
-            EXIT.                                                        
+        9100-99-FIM.
+            EXIT.
       *----------------------------------------------------------------*
-      *                                                                 
-      *---------------------------------------------------------------- 
-        9900-FIM-PROGRAMA         SECTION.                               
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE ENTRADA NAO TROUXE HEADER DE CONTROLE NO INICIO  *
+      *----------------------------------------------------------------*
+        9110-ERRO-SEM-HEADER       SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '************************************************'
+            DISPLAY '*   ARQUIVO SEM HEADER DE CONTROLE NO INICIO   *'
+            DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                        *'
+            DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                  *'
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
+      *----------------------------------------------------------------*
+        9110-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ARQUIVO DE ENTRADA NAO TROUXE TRAILER DE CONTROLE NO FIM    *
+      *----------------------------------------------------------------*
+        9120-ERRO-SEM-TRAILER      SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '************************************************'
+            DISPLAY '*   ARQUIVO SEM TRAILER DE CONTROLE NO FIM     *'
+            DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                        *'
+            DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                  *'
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
+      *----------------------------------------------------------------*
+        9120-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    QTDE DE DETALHES LIDA DIFERE DA INFORMADA NO TRAILER -      *
+      *    EXTRACAO POSSIVELMENTE TRUNCADA                             *
+      *----------------------------------------------------------------*
+        9130-ERRO-TRAILER-DIVERGE  SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '************************************************'
+            DISPLAY '*  QTDE LIDA DIFERE DO TRAILER DE CONTROLE -    *'
+            DISPLAY '*  EXTRACAO POSSIVELMENTE TRUNCADA              *'
+            DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                        *'
+            DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                  *'
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
+      *----------------------------------------------------------------*
+        9130-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    CHAVE AGENCIA+CONTA LIDA E MENOR QUE A CHAVE DO REGISTRO     *
+      *    ANTERIOR - ARQUIVO DE ENTRADA FORA DE SEQUENCIA ASCENDENTE   *
+      *----------------------------------------------------------------*
+        9140-ERRO-FORA-SEQUENCIA   SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '************************************************'
+            DISPLAY '*   ARQUIVO DE ENTRADA FORA DE SEQUENCIA       *'
+            DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                        *'
+            DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                  *'
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
+      *----------------------------------------------------------------*
+        9140-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------
+        9900-FIM-PROGRAMA         SECTION.
       *----------------------------------------------------------------*
                                                                          
             STOP RUN                                                     
