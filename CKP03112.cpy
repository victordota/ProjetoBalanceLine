@@ -0,0 +1,35 @@
+      ******************************************************************
+      * NOME BOOK : CKP03112
+      * DESCRICAO : ARQUIVO DE CHECKPOINT DO BALANCE LINE EXER0312 -
+      *             GRAVADO PERIODICAMENTE DURANTE 3000-PROCESSAR COM A
+      *             ULTIMA CHAVE AGENCIA+CONTA PROCESSADA E OS VALORES
+      *             DOS ACUMULADORES NAQUELE PONTO, PARA PERMITIR O
+      *             RESTART DE UM RUN INTERROMPIDO SEM REPROCESSAR O
+      *             BATCH INTEIRO. CADA GRAVACAO SOBRESCREVE O ARQUIVO
+      *             (UM UNICO REGISTRO - O ULTIMO CHECKPOINT VALIDO).
+      * TAMANHO   :  148 BYTES
+      ******************************************************************
+
+          01 CKP01-REGISTRO.
+             03 CKP01-COD-AGENCIA             PIC 9(03) VALUE ZEROS.
+             03 CKP01-NUM-CONTA               PIC 9(03) VALUE ZEROS.
+             03 CKP01-ACU-LIDOS-ARQENT01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-LIDOS-ARQENT02      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI01       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI02      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI02       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI03      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI03       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI04      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI04       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQEXC01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI05      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI05       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQSAI06      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQSAI06       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQREJ01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQLOG01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQNOT01      PIC 9(05) VALUE ZEROS.
+             03 CKP01-ACU-HASH-ARQNOT01       PIC 9(11) VALUE ZEROS.
+             03 CKP01-ACU-GRAVA-ARQHRE01      PIC 9(05) VALUE ZEROS.
