@@ -1,14 +1,27 @@
       ******************************************************************
       * NOME BOOK : SAI03112
       * DESCRICAO : ARQUIVO DE SAIDA DE CLIENTES
-      * TAMANHO   :  16 BYTES
+      * TAMANHO   :  68 BYTES
       ************************* DADOS DE SAIDA *************************
       * COD-AGENCIA         : CODIGO DA AGENCIA
       * NUM-CONTA           : NUMERO DA CONTA
       * DAT-PAGTO           : DATA DO PAGAMENTO ==> dd.mm.aaaa
+      * FAIXA-ATRASO        : SO PREENCHIDA NO ARQSAI02 (PGTO FORA DO
+      *                       PRAZO): 0-NAO SE APLICA (ARQSAI01)
+      *                       1-31 A 60 DIAS 2-61 A 90 DIAS 3-91+ DIAS
+      * VLR-MULTA           : MULTA/JUROS POR ATRASO, SO PREENCHIDA NO
+      *                       ARQSAI02 (VIDE PARM01-PCT-MULTA-ATRASO-DIA
+      *                       E ARQENT01-VLR-PARCELA) - ZEROS NO ARQSAI01
+      * NOM-CLIENTE         : NOME DO CLIENTE, DISPONIVEL NO CADASTRO
+      *                       PARA AMBOS ARQSAI01/ARQSAI02 (VIDE
+      *                       ARQENT01-NOM-CLIENTE), USADO PELO EXTRATO
+      *                       DE NOTIFICACAO DE COBRANCA (NOT03112)
       ******************************************************************
 
           01 ARQSAI01-REGISTRO.
              03 ARQSAI01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
              03 ARQSAI01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
              03 ARQSAI01-DAT-PAGTO            PIC X(10) VALUE SPACES.
+             03 ARQSAI01-FAIXA-ATRASO         PIC 9(01) VALUE ZERO.
+             03 ARQSAI01-VLR-MULTA            PIC 9(09)V99 VALUE ZEROS.
+             03 ARQSAI01-NOM-CLIENTE          PIC X(40) VALUE SPACES.
