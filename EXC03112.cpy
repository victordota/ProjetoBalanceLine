@@ -0,0 +1,13 @@
+      ******************************************************************
+      * NOME BOOK : EXC03112
+      * DESCRICAO : ARQUIVO DE EXCECOES DA ROTINA CALE2000 (PARES DE
+      *             DATA REJEITADOS) - NAO INTERROMPEM O BALANCE LINE
+      * TAMANHO   :  026 BYTES
+      ******************************************************************
+
+          01 EXC01-REGISTRO.
+             03 EXC01-COD-AGENCIA             PIC 9(03) VALUE ZEROS.
+             03 EXC01-NUM-CONTA               PIC 9(03) VALUE ZEROS.
+             03 EXC01-DAT-EMPRE                PIC X(10) VALUE SPACES.
+             03 EXC01-DAT-PAGTO                PIC 9(08) VALUE ZEROS.
+             03 EXC01-COD-RETORNO              PIC X(02) VALUE SPACES.
