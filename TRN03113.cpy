@@ -0,0 +1,33 @@
+      ******************************************************************
+      * NOME BOOK : TRN03113
+      * DESCRICAO : ARQUIVO DE TRANSACOES DE MANUTENCAO DO CADASTRO DE
+      *             CLIENTES (ARQENT01) PARA O EXER0313 - INCLUSAO,
+      *             ALTERACAO E CONSULTA CONTRA O ARQUIVO INDEXADO.
+      * TAMANHO   :  072 BYTES
+      ************************* DADOS DE ENTRADA ***********************
+      * IND-TIPO-TRANSACAO : 'I' = INCLUIR NOVO CLIENTE
+      *                      'A' = ALTERAR CLIENTE JA CADASTRADO
+      *                      'C' = CONSULTAR CLIENTE (SO LISTAGEM)
+      * COD-AGENCIA/       : CHAVE DO CLIENTE NO CADASTRO (ARQENT01-
+      * NUM-CONTA            CHAVE) - OBRIGATORIA EM QUALQUER TRANSACAO
+      * NOM-CLIENTE         : NOME DO CLIENTE - USADO EM 'I'/'A'
+      * DAT-EMPRE           : DATA DO EMPRESTIMO ==> dd.mm.aaaa - 'I'/'A'
+      * VLR-PARCELA         : VALOR DA PARCELA/EMPRESTIMO ESPERADO -
+      *                       USADO EM 'I'/'A'
+      * IND-TIPO-CONTAGEM   : VIDE ARQENT01-IND-TIPO-CONTAGEM - 'I'/'A'
+      * COD-PRODUTO         : VIDE ARQENT01-COD-PRODUTO - 'I'/'A'
+      ******************************************************************
+
+          01 TRN01-REGISTRO.
+             03 TRN01-IND-TIPO-TRANSACAO   PIC X(01) VALUE SPACES.
+                88 TRN01-TRANS-INCLUSAO    VALUE 'I'.
+                88 TRN01-TRANS-ALTERACAO   VALUE 'A'.
+                88 TRN01-TRANS-CONSULTA    VALUE 'C'.
+             03 TRN01-CHAVE.
+                05 TRN01-COD-AGENCIA       PIC 9(03) VALUE 0.
+                05 TRN01-NUM-CONTA         PIC 9(03) VALUE 0.
+             03 TRN01-NOM-CLIENTE          PIC X(40) VALUE SPACES.
+             03 TRN01-DAT-EMPRE            PIC X(10) VALUE SPACES.
+             03 TRN01-VLR-PARCELA          PIC 9(09)V99 VALUE ZEROS.
+             03 TRN01-IND-TIPO-CONTAGEM    PIC X(01) VALUE SPACES.
+             03 TRN01-COD-PRODUTO          PIC 9(03) VALUE ZEROS.
