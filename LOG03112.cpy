@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NOME BOOK : LOG03112
+      * DESCRICAO : TRILHA DE AUDITORIA - UM REGISTRO POR DECISAO DE
+      *             CLASSIFICACAO TOMADA PELO BALANCE LINE (PAGO NO
+      *             PRAZO / FORA DO PRAZO / NAO PAGO / NAO CADASTRADO)
+      * TAMANHO   :  022 BYTES
+      ******************************************************************
+
+          01 LOG01-REGISTRO.
+             03 LOG01-COD-AGENCIA             PIC 9(03) VALUE ZEROS.
+             03 LOG01-NUM-CONTA               PIC 9(03) VALUE ZEROS.
+             03 LOG01-IND-CLASSIFICACAO       PIC X(02) VALUE SPACES.
+                88 LOG01-CLASS-NO-PRAZO       VALUE 'OK'.
+                88 LOG01-CLASS-FORA-PRAZO     VALUE 'AT'.
+                88 LOG01-CLASS-NAO-PAGO       VALUE 'NP'.
+                88 LOG01-CLASS-NAO-CADASTRADO VALUE 'NC'.
+             03 LOG01-DAT-HORA-EXECUCAO.
+                05 LOG01-DATA-EXECUCAO        PIC 9(08) VALUE ZEROS.
+                05 LOG01-HORA-EXECUCAO        PIC 9(06) VALUE ZEROS.
