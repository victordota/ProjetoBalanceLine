@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NOME BOOK : CTL03112
+      * DESCRICAO : ARQUIVO DE CONTROLE (TRAILER) DOS ARQUIVOS DE SAIDA
+      *             DO BALANCE LINE - 1 REGISTRO POR ARQSAI0X GERADO
+      * TAMANHO   :  034 BYTES
+      ************************* DADOS DE SAIDA *************************
+      * NOME-ARQUIVO  : IDENTIFICADOR DO ARQUIVO DE SAIDA (ARQSAI0X)
+      * QTDE-REGISTROS: QTDE DE REGISTROS GRAVADOS NO ARQUIVO
+      * HASH-TOTAL    : SOMATORIO DE (AGENCIA + CONTA) DOS REGISTROS
+      *                 GRAVADOS, PARA CONFERENCIA PELO JOB CONSUMIDOR
+      * DAT-PROCESSAMENTO: DATA DE PROCESSAMENTO DO RUN QUE GEROU O
+      *                 ARQUIVO (AAAAMMDD - VIDE WRK-DAT-PROCESSAMENTO)
+      ******************************************************************
+
+          01 CTL01-REGISTRO.
+             03 CTL01-NOME-ARQUIVO            PIC X(08) VALUE SPACES.
+             03 CTL01-QTDE-REGISTROS          PIC 9(07) VALUE ZEROS.
+             03 CTL01-HASH-TOTAL              PIC 9(11) VALUE ZEROS.
+             03 CTL01-DAT-PROCESSAMENTO       PIC 9(08) VALUE ZEROS.
