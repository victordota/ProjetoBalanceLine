@@ -0,0 +1,14 @@
+      ******************************************************************
+      * NOME BOOK : REJ03112
+      * DESCRICAO : ARQUIVO DE REGISTROS REJEITADOS DE ARQENT01/ARQENT02
+      *             POR CHAVE DUPLICADA (NAO INTERROMPE O BALANCE LINE)
+      * TAMANHO   :  046 BYTES
+      ******************************************************************
+
+          01 REJ01-REGISTRO.
+             03 REJ01-NOME-ARQUIVO            PIC X(08) VALUE SPACES.
+             03 REJ01-COD-AGENCIA             PIC 9(03) VALUE ZEROS.
+             03 REJ01-NUM-CONTA               PIC 9(03) VALUE ZEROS.
+             03 REJ01-COD-MOTIVO              PIC X(02) VALUE SPACES.
+                88 REJ01-MOTIVO-CHAVE-DUPLIC  VALUE 'DK'.
+             03 REJ01-DESC-MOTIVO             PIC X(30) VALUE SPACES.
