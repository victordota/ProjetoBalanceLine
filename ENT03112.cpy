@@ -1,16 +1,52 @@
       ******************************************************************
       * NOME BOOK : ENT03112
-      * DESCRICAO : ARQUIVO DE CADASTRO DE CLIENTES
-      * TAMANHO   :  56 BYTES
+      * DESCRICAO : ARQUIVO DE CADASTRO DE CLIENTES - ARQUIVO INDEXADO
+      *             (CHAVE AGENCIA+CONTA), MANTIDO PELAS TRANSACOES DE
+      *             INCLUSAO/ALTERACAO/CONSULTA DO EXER0313. NAO TEM
+      *             MAIS HEADER/TRAILER DE LOTE (ISSO SO FAZIA SENTIDO
+      *             QUANDO O CADASTRO ERA UM EXTRATO SEQUENCIAL) - VIDE
+      *             ARQENT01-IND-TIPO-REG.
+      * TAMANHO   :  72 BYTES
       ************************* DADOS DE ENTRADA ***********************
+      * IND-TIPO-REG       : SEMPRE 'D' (DETALHE) NO CADASTRO INDEXADO -
+      *                      CAMPO MANTIDO PELO LAYOUT HISTORICO DO
+      *                      REGISTRO, SEM USO NO EXER0312/EXER0313
+      * CHAVE              : CHAVE DO ARQUIVO INDEXADO (RECORD KEY) -
+      *                      AGENCIA+CONTA
       * COD-AGENCIA        : CODIGO DA AGENCIA
       * NUM-CONTA          : NUMERO DA CONTA
       * NOM-CLIENTE        : NOME DO CLIENTE
       * DAT-EMPRE          : DATA DO EMPRESTIMO ==> dd.mm.aaaa
+      * VLR-PARCELA        : VALOR DA PARCELA/EMPRESTIMO ESPERADO,
+      *                      USADO PARA DETECTAR PAGAMENTO PARCIAL E
+      *                      PARA CALCULO DE MULTA POR ATRASO
+      * IND-TIPO-CONTAGEM  : TIPO DE CONTAGEM DE DIAS PARA O CALCULO DE
+      *                      ATRASO (VIDE 3950-CALCULA-QTDE-DIAS):
+      *                      'C' = DIAS CORRIDOS (CALE2000 SF3004),
+      *                      'U' = DIAS UTEIS (CALE2000 SF3005). EM
+      *                      BRANCO/INVALIDO, USA O DEFAULT DO CARTAO
+      *                      DE PARAMETROS (PARM01-IND-TIPO-CONTAGEM-DFT)
+      * COD-PRODUTO        : CODIGO DO PRODUTO/CARTEIRA DO EMPRESTIMO -
+      *                      USADO EM 3955-OBTEM-CARENCIA-PRODUTO PARA
+      *                      BUSCAR NA TABELA TAB03112 A QTDE DE DIAS DE
+      *                      CARENCIA ESPECIFICA DO PRODUTO. QUANDO ZERO
+      *                      OU NAO ENCONTRADO NA TABELA, PREVALECE A
+      *                      CARENCIA DO CARTAO DE PARAMETROS
+      *                      (WRK-QTDE-DIAS-CARENCIA)
       ******************************************************************
 
           01 ARQENT01-REGISTRO.
-             03 ARQENT01-COD-AGENCIA     PIC 9(03) VALUE 0.
-             03 ARQENT01-NUM-CONTA       PIC 9(03) VALUE 0.
+             03 ARQENT01-IND-TIPO-REG    PIC X(01) VALUE 'D'.
+                88 ARQENT01-REG-HEADER   VALUE 'H'.
+                88 ARQENT01-REG-DETALHE  VALUE 'D'.
+                88 ARQENT01-REG-TRAILER  VALUE 'T'.
+             03 ARQENT01-CHAVE.
+                05 ARQENT01-COD-AGENCIA  PIC 9(03) VALUE 0.
+                05 ARQENT01-NUM-CONTA    PIC 9(03) VALUE 0.
              03 ARQENT01-NOM-CLIENTE     PIC X(40) VALUE SPACES.
              03 ARQENT01-DAT-EMPRE       PIC X(10) VALUE SPACES.
+             03 ARQENT01-VLR-PARCELA     PIC 9(09)V99 VALUE ZEROS.
+             03 ARQENT01-IND-TIPO-CONTAGEM PIC X(01) VALUE SPACES.
+                88 ARQENT01-CONTAGEM-CORRIDOS VALUE 'C'.
+                88 ARQENT01-CONTAGEM-UTEIS    VALUE 'U'.
+             03 ARQENT01-COD-PRODUTO     PIC 9(03) VALUE ZEROS.
