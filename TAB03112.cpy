@@ -0,0 +1,24 @@
+      ******************************************************************
+      * NOME BOOK : TAB03112
+      * DESCRICAO : TABELA DE CARENCIA POR PRODUTO/CARTEIRA - USADA POR
+      *             3955-OBTEM-CARENCIA-PRODUTO PARA SUBSTITUIR A
+      *             CARENCIA DEFAULT DO CARTAO DE PARAMETROS
+      *             (WRK-QTDE-DIAS-CARENCIA) QUANDO O PRODUTO DO CLIENTE
+      *             (ARQENT01-COD-PRODUTO) TIVER REGRA PROPRIA.
+      *             CARGA ESTATICA EM VALUE - ALTERAR AQUI SEMPRE QUE
+      *             SURGIR/MUDAR UM PRODUTO.
+      ******************************************************************
+
+          01 TAB01-CARENCIA-INIT.
+             03 FILLER PIC X(06) VALUE '001015'.
+             03 FILLER PIC X(06) VALUE '002030'.
+             03 FILLER PIC X(06) VALUE '003045'.
+             03 FILLER PIC X(06) VALUE '004060'.
+             03 FILLER PIC X(06) VALUE '005010'.
+
+          01 TAB01-CARENCIA-TABELA REDEFINES TAB01-CARENCIA-INIT.
+             03 TAB01-CARENCIA-OCORRENCIA OCCURS 5 TIMES.
+                05 TAB01-COD-PRODUTO          PIC 9(03).
+                05 TAB01-QTDE-DIAS-CARENCIA   PIC 9(03).
+
+          77 TAB01-QTDE-PRODUTOS             PIC 9(02) VALUE 5.
