@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NOME BOOK : SAI03212
+      * DESCRICAO : ARQUIVO DE SAIDA DE PENDENCIAS DE CLIENTES
+      * TAMANHO   :  46 BYTES
+      ************************* DADOS DE SAIDA *************************
+      * COD-AGENCIA         : CODIGO DA AGENCIA
+      * NUM-CONTA           : NUMERO DA CONTA
+      * NOM-CLIENTE         : NOME DO CLIENTE (ARQSAI03 - PAGAMENTO NAO
+      *                       REALIZADO. EM BRANCO NO ARQSAI04, POIS O
+      *                       CLIENTE NAO TEM REGISTRO DE CADASTRO)
+      ******************************************************************
+
+          01 ARQSAI02-REGISTRO.
+             03 ARQSAI02-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+             03 ARQSAI02-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+             03 ARQSAI02-NOM-CLIENTE          PIC X(40) VALUE SPACES.
