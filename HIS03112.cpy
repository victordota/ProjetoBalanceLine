@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NOME BOOK : HIS03112
+      * DESCRICAO : HISTORICO DE CLASSIFICACAO POR CLIENTE - ARQUIVO
+      *             INDEXADO (CHAVE AGENCIA+CONTA), UM REGISTRO POR
+      *             CLIENTE COM O RESULTADO DA ULTIMA VEZ QUE ELE FOI
+      *             PROCESSADO PELO EXER0312, USADO PARA DETECTAR
+      *             MUDANCA DE CLASSIFICACAO DE UM RUN PARA O OUTRO
+      *             (VIDE 3907-GRAVA-HISTORICO / HRE03112).
+      * TAMANHO   :  016 BYTES
+      ******************************************************************
+
+          01 HIS01-REGISTRO.
+             03 HIS01-CHAVE.
+                05 HIS01-COD-AGENCIA          PIC 9(03) VALUE 0.
+                05 HIS01-NUM-CONTA            PIC 9(03) VALUE 0.
+             03 HIS01-IND-CLASSIF             PIC X(02) VALUE SPACES.
+             03 HIS01-DAT-ULT-PROCESSAMENTO   PIC 9(08) VALUE ZEROS.
