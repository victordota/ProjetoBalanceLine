@@ -0,0 +1,15 @@
+      ******************************************************************
+      * NOME BOOK : HRE03112
+      * DESCRICAO : RELATORIO DE RECLASSIFICACOES ENTRE RUNS DO
+      *             EXER0312 - UM REGISTRO PARA CADA CLIENTE CUJA
+      *             CLASSIFICACAO (OK/AT/NP/NC) MUDOU EM RELACAO AO
+      *             HISTORICO DO RUN ANTERIOR (HIS03112).
+      * TAMANHO   :  018 BYTES
+      ******************************************************************
+
+          01 HRE01-REGISTRO.
+             03 HRE01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+             03 HRE01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+             03 HRE01-IND-CLASSIF-ANTERIOR PIC X(02) VALUE SPACES.
+             03 HRE01-IND-CLASSIF-ATUAL    PIC X(02) VALUE SPACES.
+             03 HRE01-DAT-PROCESSAMENTO    PIC 9(08) VALUE ZEROS.
