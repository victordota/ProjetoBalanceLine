@@ -1,14 +1,35 @@
       ******************************************************************
       * NOME BOOK : ENT03212
       * DESCRICAO : ARQUIVO DE MOVIMENTO DE CLIENTES
-      * TAMANHO   :  12 BYTES
+      * TAMANHO   :  19 BYTES
       ************************* DADOS DE ENTRADA ***********************
-      * COD-AGENCIA           : CODIGO DA AGENCIA
-      * NUM-CONTA             : NUMERO DA CONTA
+      * IND-TIPO-REG          : 'H' = HEADER, 'D' = DETALHE, 'T' =
+      *                         TRAILER (ARQUIVO VEM COM HEADER/
+      *                         TRAILER DE CONTROLE - VIDE
+      *                         ARQENT02-REGISTRO-CTL)
+      * COD-AGENCIA           : CODIGO DA AGENCIA (SINAL NEGATIVO =
+      *                         MOVIMENTO DE ESTORNO)
+      * NUM-CONTA             : NUMERO DA CONTA   (SINAL NEGATIVO =
+      *                         MOVIMENTO DE ESTORNO)
       * DAT-PAGTO             : DATA DO PAGAMENTO ==> aaaammdd
+      * VLR-PAGTO             : VALOR PAGO/ESTORNADO NO MOVIMENTO
       ******************************************************************
 
           01 ARQENT02-REGISTRO.
+             03 ARQENT02-IND-TIPO-REG    PIC X(01) VALUE 'D'.
+                88 ARQENT02-REG-HEADER   VALUE 'H'.
+                88 ARQENT02-REG-DETALHE  VALUE 'D'.
+                88 ARQENT02-REG-TRAILER  VALUE 'T'.
              03 ARQENT02-COD-AGENCIA     PIC S9(03) COMP-3 VALUE +0.
              03 ARQENT02-NUM-CONTA       PIC S9(03) COMP-3 VALUE +0.
              03 ARQENT02-DAT-PAGTO       PIC  9(08)        VALUE 0.
+             03 ARQENT02-VLR-PAGTO       PIC S9(09)V99 COMP-3 VALUE +0.
+
+      * VISAO DE HEADER/TRAILER - MESMA AREA DE ARQENT02-REGISTRO,
+      * USADA QUANDO ARQENT02-IND-TIPO-REG E 'H' OU 'T' PARA CONFERIR
+      * A QTDE DE DETALHES LIDA CONTRA A QTDE INFORMADA NO ARQUIVO.
+          01 ARQENT02-REGISTRO-CTL REDEFINES ARQENT02-REGISTRO.
+             03 ARQENT02-CTL-IND-TIPO-REG PIC X(01).
+             03 ARQENT02-CTL-QTDE-REGISTROS PIC 9(07).
+             03 ARQENT02-CTL-DAT-LOTE    PIC X(10).
+             03 FILLER                   PIC X(01).
