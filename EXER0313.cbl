@@ -0,0 +1,515 @@
+      *================================================================*
+        IDENTIFICATION                  DIVISION.
+      *================================================================*
+        PROGRAM-ID. EXER0313.
+        AUTHOR.     VICTOR DOTA.
+      *================================================================*
+      *                                                                *
+      *================================================================*
+      *    DATA........: 08/08/2026                                    *
+      *    OBJETIVO....: MANTER O CADASTRO DE CLIENTES (ARQENT01) USADO *
+      *    PELO BALANCE LINE EXER0312 - INCLUSAO, ALTERACAO E CONSULTA *
+      *    DE CLIENTES A PARTIR DE UM ARQUIVO DE TRANSACOES, CONTRA O  *
+      *    ARQUIVO INDEXADO PELA CHAVE AGENCIA+CONTA.                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQTRN01                                  TRN03113
+      *      ARQENT01                                  ENT03112
+      *      ARQLST01                                  LST03113
+      *----------------------------------------------------------------*
+      *    ROTINAS.....:                                               *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      *================================================================*
+        ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+        CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+        SPECIAL-NAMES.
+            DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+        INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+        FILE-CONTROL.
+      *
+            SELECT ARQTRN01 ASSIGN      TO UT-S-ARQTRN01
+                       FILE STATUS      IS WRK-FS-ARQTRN01.
+
+            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                       ORGANIZATION     IS INDEXED
+                       ACCESS MODE      IS DYNAMIC
+                       RECORD KEY       IS ARQENT01-CHAVE
+                       FILE STATUS      IS WRK-FS-ARQENT01.
+
+            SELECT ARQLST01 ASSIGN      TO UT-S-ARQLST01
+                       FILE STATUS      IS WRK-FS-ARQLST01.
+
+      *
+      *================================================================*
+        DATA                            DIVISION.
+      *================================================================
+      *                                                                *
+      *----------------------------------------------------------------
+        FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------
+      *    ARQUIVO DOS REGISTROS DE ENTRADA E SAIDA                    *
+      *----------------------------------------------------------------*
+      *
+
+        FD  ARQTRN01
+            RECORDING MODE IS F
+            LABEL RECORD   IS STANDARD
+            BLOCK CONTAINS  0 RECORDS.
+        01 FD-ARQTRN01             PIC X(72).
+
+        FD  ARQENT01
+            LABEL RECORD   IS STANDARD.
+            COPY ENT03112.
+
+        FD  ARQLST01
+            RECORDING MODE IS F
+            LABEL RECORD   IS STANDARD
+            BLOCK CONTAINS  0 RECORDS.
+        01 FD-ARQLST01             PIC X(118).
+
+      *----------------------------------------------------------------*
+        WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+        01 FILLER                  PIC  X(050) VALUE
+              'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
+      *----------------------------------------------------------------*
+      *
+      **** AREA ARQUIVO DE ENTRADA E SAIDA
+
+            COPY TRN03113.
+            COPY LST03113.
+      *
+      *----------------------------------------------------------------*
+      *
+        01 FILLER                  PIC  X(050) VALUE
+              'AREA DE ACUMULADORES'.
+      *----------------------------------------------------------------*
+      *
+        77 ACU-LIDOS-ARQTRN01      PIC  9(005)         VALUE ZEROS.
+        77 ACU-INCLUIDOS           PIC  9(005)         VALUE ZEROS.
+        77 ACU-ALTERADOS           PIC  9(005)         VALUE ZEROS.
+        77 ACU-CONSULTADOS         PIC  9(005)         VALUE ZEROS.
+        77 ACU-REJEITADOS          PIC  9(005)         VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *
+        01 FILLER                  PIC  X(050) VALUE
+              'AREA DE CHAVES E INDICADORES DE PROCESSAMENTO'.
+      *----------------------------------------------------------------*
+      *
+        77 WRK-PROGRAMA            PIC  X(008)         VALUE 'EXER0313'.
+      *
+        77 WRK-DES-RESULTADO       PIC  X(050)         VALUE SPACES.
+      *
+        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+           88 WRK-CN-ARQTRN01      VALUE 'ARQTRN01'.
+           88 WRK-CN-ARQENT01      VALUE 'ARQENT01'.
+           88 WRK-CN-ARQLST01      VALUE 'ARQLST01'.
+      *
+        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+           88 WRK-CN-OPEN          VALUE 'OPEN '.
+           88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+           88 WRK-CN-READ          VALUE 'READ '.
+           88 WRK-CN-WRITE         VALUE 'WRITE'.
+           88 WRK-CN-REWRITE       VALUE 'REWRI'.
+      *
+        01 FILLER                  PIC  X(050) VALUE
+              'AREA PARA TRATAMENTO DE FILE-STATUS'.
+      *----------------------------------------------------------------*
+      *
+        01 WRK-AREA-FS.
+           05 WRK-FS-ARQTRN01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-TRN01-OK   VALUE '00'.
+              88 WRK-FS-TRN01-FIM  VALUE '10'.
+           05 WRK-FS-ARQENT01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-ENT01-OK           VALUE '00'.
+              88 WRK-FS-ENT01-DUPLICADO    VALUE '22'.
+              88 WRK-FS-ENT01-NAO-ENCONTRADO VALUE '23'.
+           05 WRK-FS-ARQLST01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-LST01-OK   VALUE '00'.
+           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+      *
+      *================================================================*
+        PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+        0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------
+      *
+            PERFORM 1000-INICIALIZAR
+      *
+            PERFORM 3000-PROCESSAR
+                UNTIL WRK-FS-TRN01-FIM
+      *
+            PERFORM 4000-FINALIZAR
+            .
+      *
+      *----------------------------------------------------------------*
+        0000-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA
+      *----------------------------------------------------------------*
+        1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+            SET WRK-CN-OPEN             TO TRUE
+            SET WRK-CN-ARQTRN01         TO TRUE
+            OPEN INPUT ARQTRN01
+      *
+            IF NOT WRK-FS-TRN01-OK
+               MOVE WRK-FS-ARQTRN01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQENT01         TO TRUE
+            OPEN I-O ARQENT01
+      *
+            IF NOT WRK-FS-ENT01-OK
+               MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQLST01         TO TRUE
+            OPEN OUTPUT ARQLST01
+      *
+            IF NOT WRK-FS-LST01-OK
+               MOVE WRK-FS-ARQLST01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            PERFORM 3800-LER-TRANSACAO
+            .
+      *
+      *----------------------------------------------------------------*
+        1000-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE PROCESSAMENTO - APLICA UMA TRANSACAO CONTRA O     *
+      *    CADASTRO INDEXADO CONFORME O SEU TIPO E LE A PROXIMA        *
+      *----------------------------------------------------------------*
+        3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+            EVALUATE TRUE
+                WHEN TRN01-TRANS-INCLUSAO
+                     PERFORM 3100-INCLUIR-CLIENTE
+                WHEN TRN01-TRANS-ALTERACAO
+                     PERFORM 3200-ALTERAR-CLIENTE
+                WHEN TRN01-TRANS-CONSULTA
+                     PERFORM 3300-CONSULTAR-CLIENTE
+                WHEN OTHER
+                     PERFORM 3400-TRANSACAO-INVALIDA
+            END-EVALUATE
+      *
+            PERFORM 3800-LER-TRANSACAO
+            .
+      *
+      *----------------------------------------------------------------*
+        3000-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    INCLUSAO DE NOVO CLIENTE NO CADASTRO INDEXADO               *
+      *----------------------------------------------------------------*
+        3100-INCLUIR-CLIENTE             SECTION.
+      *----------------------------------------------------------------*
+      *
+            INITIALIZE                  ARQENT01-REGISTRO
+            MOVE TRN01-COD-AGENCIA      TO ARQENT01-COD-AGENCIA
+            MOVE TRN01-NUM-CONTA        TO ARQENT01-NUM-CONTA
+            MOVE TRN01-NOM-CLIENTE      TO ARQENT01-NOM-CLIENTE
+            MOVE TRN01-DAT-EMPRE        TO ARQENT01-DAT-EMPRE
+            MOVE TRN01-VLR-PARCELA      TO ARQENT01-VLR-PARCELA
+            MOVE TRN01-IND-TIPO-CONTAGEM TO ARQENT01-IND-TIPO-CONTAGEM
+            MOVE TRN01-COD-PRODUTO      TO ARQENT01-COD-PRODUTO
+      *
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQENT01         TO TRUE
+            WRITE ARQENT01-REGISTRO
+      *
+            EVALUATE WRK-FS-ARQENT01
+                WHEN '00'
+                     ADD 1 TO ACU-INCLUIDOS
+                     MOVE 'CLIENTE INCLUIDO COM SUCESSO'
+                                         TO WRK-DES-RESULTADO
+                WHEN '22'
+                     ADD 1 TO ACU-REJEITADOS
+                     MOVE 'REJEITADO - CLIENTE JA CADASTRADO'
+                                         TO WRK-DES-RESULTADO
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+      *
+            PERFORM 3900-GRAVA-LISTAGEM
+            .
+      *
+      *----------------------------------------------------------------*
+        3100-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ALTERACAO DE UM CLIENTE JA EXISTENTE NO CADASTRO INDEXADO   *
+      *----------------------------------------------------------------*
+        3200-ALTERAR-CLIENTE             SECTION.
+      *----------------------------------------------------------------*
+      *
+            MOVE TRN01-COD-AGENCIA      TO ARQENT01-COD-AGENCIA
+            MOVE TRN01-NUM-CONTA        TO ARQENT01-NUM-CONTA
+      *
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQENT01         TO TRUE
+            READ ARQENT01                KEY IS ARQENT01-CHAVE
+      *
+            EVALUATE WRK-FS-ARQENT01
+                WHEN '00'
+                     MOVE TRN01-NOM-CLIENTE   TO ARQENT01-NOM-CLIENTE
+                     MOVE TRN01-DAT-EMPRE     TO ARQENT01-DAT-EMPRE
+                     MOVE TRN01-VLR-PARCELA   TO ARQENT01-VLR-PARCELA
+                     MOVE TRN01-IND-TIPO-CONTAGEM
+                                        TO ARQENT01-IND-TIPO-CONTAGEM
+                     MOVE TRN01-COD-PRODUTO   TO ARQENT01-COD-PRODUTO
+                     SET WRK-CN-REWRITE       TO TRUE
+                     REWRITE ARQENT01-REGISTRO
+                     IF NOT WRK-FS-ENT01-OK
+                        MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                        PERFORM 9100-ERROS-ARQUIVOS
+                     END-IF
+                     ADD 1 TO ACU-ALTERADOS
+                     MOVE 'CLIENTE ALTERADO COM SUCESSO'
+                                              TO WRK-DES-RESULTADO
+                WHEN '23'
+                     ADD 1 TO ACU-REJEITADOS
+                     MOVE 'REJEITADO - CLIENTE NAO CADASTRADO'
+                                              TO WRK-DES-RESULTADO
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+      *
+            PERFORM 3900-GRAVA-LISTAGEM
+            .
+      *
+      *----------------------------------------------------------------*
+        3200-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    CONSULTA DE UM CLIENTE NO CADASTRO INDEXADO (SO LISTAGEM)   *
+      *----------------------------------------------------------------*
+        3300-CONSULTAR-CLIENTE           SECTION.
+      *----------------------------------------------------------------*
+      *
+            MOVE TRN01-COD-AGENCIA      TO ARQENT01-COD-AGENCIA
+            MOVE TRN01-NUM-CONTA        TO ARQENT01-NUM-CONTA
+      *
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQENT01         TO TRUE
+            READ ARQENT01                KEY IS ARQENT01-CHAVE
+      *
+            EVALUATE WRK-FS-ARQENT01
+                WHEN '00'
+                     MOVE ARQENT01-NOM-CLIENTE TO TRN01-NOM-CLIENTE
+                     MOVE ARQENT01-DAT-EMPRE   TO TRN01-DAT-EMPRE
+                     MOVE ARQENT01-VLR-PARCELA TO TRN01-VLR-PARCELA
+                     ADD 1 TO ACU-CONSULTADOS
+                     MOVE 'CLIENTE ENCONTRADO'
+                                               TO WRK-DES-RESULTADO
+                WHEN '23'
+                     ADD 1 TO ACU-REJEITADOS
+                     MOVE 'CLIENTE NAO ENCONTRADO'
+                                               TO WRK-DES-RESULTADO
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT01      TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+      *
+            PERFORM 3900-GRAVA-LISTAGEM
+            .
+      *
+      *----------------------------------------------------------------*
+        3300-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    TRANSACAO COM TIPO NAO RECONHECIDO ('I'/'A'/'C')            *
+      *----------------------------------------------------------------*
+        3400-TRANSACAO-INVALIDA          SECTION.
+      *----------------------------------------------------------------*
+      *
+            ADD 1 TO ACU-REJEITADOS
+            MOVE 'REJEITADO - TIPO DE TRANSACAO INVALIDO'
+                                         TO WRK-DES-RESULTADO
+      *
+            PERFORM 3900-GRAVA-LISTAGEM
+            .
+      *
+      *----------------------------------------------------------------*
+        3400-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA DE LISTAGEM COM O RESULTADO DA TRANSACAO    *
+      *----------------------------------------------------------------*
+        3900-GRAVA-LISTAGEM              SECTION.
+      *----------------------------------------------------------------*
+      *
+            INITIALIZE                  LST01-REGISTRO
+            MOVE TRN01-COD-AGENCIA      TO LST01-COD-AGENCIA
+            MOVE TRN01-NUM-CONTA        TO LST01-NUM-CONTA
+            MOVE TRN01-IND-TIPO-TRANSACAO TO LST01-IND-TIPO-TRANSACAO
+            MOVE TRN01-NOM-CLIENTE      TO LST01-NOM-CLIENTE
+            MOVE TRN01-DAT-EMPRE        TO LST01-DAT-EMPRE
+            MOVE TRN01-VLR-PARCELA      TO LST01-VLR-PARCELA
+            MOVE WRK-DES-RESULTADO      TO LST01-DES-RESULTADO
+      *
+            SET WRK-CN-WRITE            TO TRUE
+            SET WRK-CN-ARQLST01         TO TRUE
+            WRITE FD-ARQLST01           FROM LST01-REGISTRO
+      *
+            IF NOT WRK-FS-LST01-OK
+               MOVE WRK-FS-ARQLST01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+            .
+      *
+      *----------------------------------------------------------------*
+        3900-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO ARQUIVO DE TRANSACOES                  *
+      *----------------------------------------------------------------*
+        3800-LER-TRANSACAO               SECTION.
+      *----------------------------------------------------------------*
+      *
+            INITIALIZE                  TRN01-REGISTRO
+            SET WRK-CN-READ             TO TRUE
+            SET WRK-CN-ARQTRN01         TO TRUE
+            READ ARQTRN01                INTO TRN01-REGISTRO
+      *
+            EVALUATE WRK-FS-ARQTRN01
+                WHEN '00'
+                     ADD 1 TO ACU-LIDOS-ARQTRN01
+                WHEN '10'
+                     CONTINUE
+                WHEN OTHER
+                     MOVE WRK-FS-ARQTRN01 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
+            .
+      *
+      *----------------------------------------------------------------*
+        3800-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
+      *----------------------------------------------------------------*
+        4000-FINALIZAR                   SECTION.
+      *----------------------------------------------------------------*
+      *
+            SET WRK-CN-CLOSE             TO TRUE
+            SET WRK-CN-ARQTRN01          TO TRUE
+            CLOSE ARQTRN01
+            IF NOT WRK-FS-TRN01-OK
+               MOVE WRK-FS-ARQTRN01      TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQENT01          TO TRUE
+            CLOSE ARQENT01
+            IF NOT WRK-FS-ENT01-OK
+               MOVE WRK-FS-ARQENT01      TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQLST01          TO TRUE
+            CLOSE ARQLST01
+            IF NOT WRK-FS-LST01-OK
+               MOVE WRK-FS-ARQLST01      TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            DISPLAY '************************************************'
+            DISPLAY '*     RESUMO DO PROCESSAMENTO - EXER0313        *'
+            DISPLAY '* TRANSACOES LIDAS........: ' ACU-LIDOS-ARQTRN01
+            DISPLAY '* CLIENTES INCLUIDOS......: ' ACU-INCLUIDOS
+            DISPLAY '* CLIENTES ALTERADOS......: ' ACU-ALTERADOS
+            DISPLAY '* CONSULTAS RESPONDIDAS...: ' ACU-CONSULTADOS
+            DISPLAY '* TRANSACOES REJEITADAS...: ' ACU-REJEITADOS
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+      *
+      *----------------------------------------------------------------*
+        4000-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ERRO EM OPERACAO COM ARQUIVOS                     *
+      *----------------------------------------------------------------*
+        9100-ERROS-ARQUIVOS        SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '************************************************'
+            DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+            DISPLAY '* COMANDO    : ' WRK-COMANDO
+                                        '                           *'
+            DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                        *'
+            DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY
+                                      '                             *'
+            DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                  *'
+            DISPLAY '************************************************'
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
+      *----------------------------------------------------------------*
+        9100-99-FIM.
+            EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA DE ENCERRAMENTO DO PROGRAMA                          *
+      *----------------------------------------------------------------*
+        9900-FIM-PROGRAMA         SECTION.
+      *----------------------------------------------------------------*
+
+            STOP RUN
+            .
+      *
