@@ -0,0 +1,24 @@
+      ******************************************************************
+      * NOME BOOK : CALEWAAA
+      * DESCRICAO : AREA DE COMUNICACAO COM A ROTINA CALE2000
+      *             (CALCULO DE DATAS - SERVICO CORPORATIVO)
+      ******************************************************************
+
+          01 CALE01-REGISTRO.
+             03 CALE01-ID-BLOCO                      PIC X(08).
+             03 CALE01-TAM-BLOCO                      PIC 9(04) COMP.
+             03 CALE01-FUNCAO                         PIC X(02).
+             03 CALE01-SUB-FUNCAO                     PIC X(06).
+                88 CALE01-SF-DIAS-CORRIDOS            VALUE 'SF3004'.
+                88 CALE01-SF-DIAS-UTEIS               VALUE 'SF3005'.
+             03 CALE01-FORMATO-ARGUMENTO-INI          PIC 9(03).
+             03 CALE01-FORMATO-ARGUMENTO-FINAL        PIC 9(03).
+             03 CALE01-TP-INCL-ARGUMENTO-INI          PIC X(01).
+             03 CALE01-TP-INCL-ARGUMENTO-FINAL        PIC X(01).
+             03 CALE01-COD-IDIOMA                     PIC 9(02).
+             03 CALE01-COD-LOCALIDADE                 PIC 9(02).
+             03 CALE01-VLR-ARGUMENTO-INI              PIC X(10).
+             03 CALE01-VLR-ARGUMENTO-FINAL            PIC X(10).
+             03 CALE01-COD-RETORNO                    PIC X(02).
+                88 CALE01-RETORNO-OK                  VALUE '00'.
+             03 CALE01-QTDE-DIAS-PERIODO              PIC 9(06).
