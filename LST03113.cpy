@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NOME BOOK : LST03113
+      * DESCRICAO : LISTAGEM DE RESULTADO DAS TRANSACOES DE MANUTENCAO
+      *             DO CADASTRO (EXER0313) - UM REGISTRO POR TRANSACAO
+      *             LIDA, COM O RESULTADO DA INCLUSAO/ALTERACAO/CONSULTA
+      *             OU O MOTIVO DA REJEICAO.
+      * TAMANHO   :  118 BYTES
+      ******************************************************************
+
+          01 LST01-REGISTRO.
+             03 LST01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+             03 LST01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+             03 LST01-IND-TIPO-TRANSACAO   PIC X(01) VALUE SPACES.
+             03 LST01-NOM-CLIENTE          PIC X(40) VALUE SPACES.
+             03 LST01-DAT-EMPRE            PIC X(10) VALUE SPACES.
+             03 LST01-VLR-PARCELA          PIC 9(09)V99 VALUE ZEROS.
+             03 LST01-DES-RESULTADO        PIC X(50) VALUE SPACES.
