@@ -0,0 +1,12 @@
+      ******************************************************************
+      * NOME BOOK : SAI03612
+      * DESCRICAO : ARQUIVO DE SAIDA DE MOVIMENTOS DE ESTORNO
+      *             (ARQENT02 COM CHAVE NEGATIVA)
+      * TAMANHO   :  025 BYTES
+      ******************************************************************
+
+          01 ARQSAI06-REGISTRO.
+             03 ARQSAI06-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+             03 ARQSAI06-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+             03 ARQSAI06-DAT-PAGTO            PIC 9(08) VALUE ZEROS.
+             03 ARQSAI06-VLR-ESTORNO          PIC 9(09)V99 VALUE ZEROS.
