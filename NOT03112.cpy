@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NOME BOOK : NOT03112
+      * DESCRICAO : EXTRATO DE NOTIFICACAO DE COBRANCA - UM REGISTRO
+      *             POR CLIENTE EM ATRASO (ARQSAI02) OU SEM PAGAMENTO
+      *             (ARQSAI03), PARA A ROTINA DE MALA-DIRETA/COBRANCA
+      * TAMANHO   :  086 BYTES
+      ******************************************************************
+
+          01 NOT01-REGISTRO.
+             03 NOT01-COD-AGENCIA             PIC 9(03) VALUE ZEROS.
+             03 NOT01-NUM-CONTA               PIC 9(03) VALUE ZEROS.
+             03 NOT01-NOM-CLIENTE             PIC X(40) VALUE SPACES.
+             03 NOT01-IND-MOTIVO              PIC X(02) VALUE SPACES.
+                88 NOT01-MOTIVO-ATRASO        VALUE 'AT'.
+                88 NOT01-MOTIVO-NAO-PAGO      VALUE 'NP'.
+             03 NOT01-DESC-MOTIVO             PIC X(38) VALUE SPACES.
