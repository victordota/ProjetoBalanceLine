@@ -0,0 +1,38 @@
+      ******************************************************************
+      * NOME BOOK : PAR03112
+      * DESCRICAO : CARTAO DE PARAMETROS / ARQUIVO DE PARAMETROS DO
+      *             BALANCE LINE EXER0312
+      * TAMANHO   :  018 BYTES
+      ************************* DADOS DE ENTRADA ***********************
+      * QTDE-DIAS-CARENCIA : QTDE DE DIAS DE CARENCIA (DEFAULT) PARA
+      *                      CONSIDERAR PAGAMENTO "FORA DO PRAZO"
+      * IND-RESTART         : 'S' = RETOMAR RUN ANTERIOR A PARTIR DO
+      *                       ULTIMO CHECKPOINT GRAVADO (CKP03112),
+      *                       'N' = RUN NORMAL DESDE O PRIMEIRO REGISTRO
+      * DAT-PROCESSAMENTO   : DATA DE PROCESSAMENTO DO RUN (AAAAMMDD).
+      *                       ZEROS = ASSUME A DATA CORRENTE DO SISTEMA.
+      *                       PERMITE REPETIR O RUN DE UM DIA ANTERIOR
+      *                       (REPROCESSAMENTO/CORRECAO) COM O MESMO
+      *                       COMPORTAMENTO DO RUN ORIGINAL.
+      * PCT-MULTA-ATRASO-DIA: PERCENTUAL DE MULTA/JUROS POR DIA DE
+      *                       ATRASO SOBRE O VALOR DA PARCELA (VIDE
+      *                       ARQENT01-VLR-PARCELA), APLICADO EM
+      *                       3200-MONTA-SAIDA2 SOBRE ARQSAI01-VLR-MULTA.
+      *                       EX.: 0,0033 = 0,33% AO DIA
+      * IND-TIPO-CONTAGEM-DFT: TIPO DE CONTAGEM DE DIAS PARA CALE2000
+      *                       QUANDO O CADASTRO NAO TRAZ A PROPRIA
+      *                       INDICACAO (VIDE ARQENT01-IND-TIPO-
+      *                       CONTAGEM) - 'C' = DIAS CORRIDOS (SF3004),
+      *                       'U' = DIAS UTEIS (SF3005)
+      ******************************************************************
+
+          01 PARM01-REGISTRO.
+             03 PARM01-QTDE-DIAS-CARENCIA      PIC 9(03) VALUE 030.
+             03 PARM01-IND-RESTART             PIC X(01) VALUE 'N'.
+                88 PARM01-EXECUTA-RESTART      VALUE 'S'.
+             03 PARM01-DAT-PROCESSAMENTO       PIC 9(08) VALUE ZEROS.
+             03 PARM01-PCT-MULTA-ATRASO-DIA    PIC 9(01)V9(04)
+                                                VALUE ZEROS.
+             03 PARM01-IND-TIPO-CONTAGEM-DFT   PIC X(01) VALUE 'C'.
+                88 PARM01-DFT-DIAS-CORRIDOS    VALUE 'C'.
+                88 PARM01-DFT-DIAS-UTEIS       VALUE 'U'.
